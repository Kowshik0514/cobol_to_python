@@ -0,0 +1,107 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CROSS-REF-SORTNUM-158A.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ZERO-RESULTS-FILE ASSIGN TO "SUSPENSE-ZERO-RESULTS.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT QC-RESULTS-FILE ASSIGN TO "QC-RESULTS.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT CROSS-REF-REPORT ASSIGN TO "CROSS-REF-REPORT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD ZERO-RESULTS-FILE.
+01 ZERO-RESULTS-REC     PIC X(20).
+
+FD QC-RESULTS-FILE.
+01 QC-RESULTS-REC        PIC X(20).
+
+FD CROSS-REF-REPORT.
+01 CROSS-REF-LINE         PIC X(60).
+
+WORKING-STORAGE SECTION.
+COPY "RUN-HEADER.cpy".
+01 WS-ZERO-EOF           PIC X VALUE 'N'.
+01 WS-ZERO-TABLE.
+   05 WS-ZERO-ENTRY OCCURS 9999 TIMES
+      INDEXED BY WS-ZERO-IDX.
+      10 WS-ZE-RECORD-ID  PIC 9(7).
+      10 FILLER           PIC X(1).
+      10 WS-ZE-ZERO-FLAG  PIC X(1).
+01 WS-ZERO-COUNT          PIC 9(7) VALUE 0.
+
+01 WS-QC-EOF              PIC X VALUE 'N'.
+01 WS-QC-RECORD-ID        PIC 9(7).
+01 WS-QC-DUP-FLAG         PIC X(1).
+01 WS-SEARCH-IDX          PIC 9(7).
+01 WS-MATCH-COUNT         PIC 9(7) VALUE 0.
+
+01 WS-HIT-LINE.
+   05 FILLER              PIC X(24) VALUE "RECORD FLAGGED BY BOTH:".
+   05 WS-H-RECORD-ID       PIC ZZZ,ZZ9.
+
+01 WS-MATCH-TOTAL-LINE.
+   05 FILLER              PIC X(24) VALUE "TOTAL DOUBLE-FLAGGED   :".
+   05 WS-M-COUNT           PIC ZZZ,ZZ9.
+
+PROCEDURE DIVISION.
+MAIN.
+    MOVE "CROSS-REF-158A" TO WS-RH-JOB-NAME.
+    MOVE 7 TO WS-RH-SEQ-NO.
+    COPY "RUN-HEADER-PRINT.cpy".
+
+    OPEN OUTPUT CROSS-REF-REPORT.
+    PERFORM LOAD-ZERO-RESULTS.
+    PERFORM MATCH-QC-RESULTS.
+
+    MOVE WS-MATCH-COUNT TO WS-M-COUNT.
+    WRITE CROSS-REF-LINE FROM WS-MATCH-TOTAL-LINE.
+    DISPLAY WS-MATCH-TOTAL-LINE.
+
+    CLOSE CROSS-REF-REPORT.
+    STOP RUN.
+
+LOAD-ZERO-RESULTS.
+    OPEN INPUT ZERO-RESULTS-FILE.
+    PERFORM UNTIL WS-ZERO-EOF = 'Y'
+        READ ZERO-RESULTS-FILE
+            AT END MOVE 'Y' TO WS-ZERO-EOF
+            NOT AT END
+                ADD 1 TO WS-ZERO-COUNT
+                MOVE ZERO-RESULTS-REC(1:7)
+                    TO WS-ZE-RECORD-ID(WS-ZERO-COUNT)
+                MOVE ZERO-RESULTS-REC(9:1)
+                    TO WS-ZE-ZERO-FLAG(WS-ZERO-COUNT)
+        END-READ
+    END-PERFORM.
+    CLOSE ZERO-RESULTS-FILE.
+
+MATCH-QC-RESULTS.
+    OPEN INPUT QC-RESULTS-FILE.
+    PERFORM UNTIL WS-QC-EOF = 'Y'
+        READ QC-RESULTS-FILE
+            AT END MOVE 'Y' TO WS-QC-EOF
+            NOT AT END
+                MOVE QC-RESULTS-REC(1:7) TO WS-QC-RECORD-ID
+                MOVE QC-RESULTS-REC(9:1) TO WS-QC-DUP-FLAG
+                PERFORM FIND-AND-REPORT-MATCH
+        END-READ
+    END-PERFORM.
+    CLOSE QC-RESULTS-FILE.
+
+FIND-AND-REPORT-MATCH.
+    IF WS-QC-DUP-FLAG = 'Y'
+        PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
+                UNTIL WS-SEARCH-IDX > WS-ZERO-COUNT
+            IF WS-ZE-RECORD-ID(WS-SEARCH-IDX) = WS-QC-RECORD-ID
+                AND WS-ZE-ZERO-FLAG(WS-SEARCH-IDX) = 'Y'
+                ADD 1 TO WS-MATCH-COUNT
+                MOVE WS-QC-RECORD-ID TO WS-H-RECORD-ID
+                WRITE CROSS-REF-LINE FROM WS-HIT-LINE
+                DISPLAY WS-HIT-LINE
+            END-IF
+        END-PERFORM
+    END-IF.
