@@ -0,0 +1,117 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DAILY-OPS-SUMMARY.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OPS-STATS-FILE ASSIGN TO "OPS-STATS.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT SUMMARY-REPORT ASSIGN TO "DAILY-OPS-SUMMARY.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD OPS-STATS-FILE.
+COPY "OPS-STATS-RECORD.cpy".
+
+FD SUMMARY-REPORT.
+01 SUMMARY-LINE          PIC X(60).
+
+WORKING-STORAGE SECTION.
+COPY "RUN-HEADER.cpy".
+01 WS-EOF                PIC X VALUE 'N'.
+
+01 WS-KNOWN-PROGRAMS.
+   05 FILLER             PIC X(20) VALUE "SORTNUM-BATCH".
+   05 FILLER             PIC X(20) VALUE "173A-RECON".
+   05 FILLER             PIC X(20) VALUE "158A-BATCH".
+   05 FILLER             PIC X(20) VALUE "164A-BATCH".
+01 WS-KNOWN-PROGRAMS-TBL REDEFINES WS-KNOWN-PROGRAMS.
+   05 WS-KP-NAME OCCURS 4 TIMES PIC X(20).
+
+01 WS-LATEST-TABLE.
+   05 WS-LATEST-ENTRY OCCURS 4 TIMES.
+      10 WS-LT-FOUND          PIC X VALUE 'N'.
+      10 WS-LT-RECORDS        PIC 9(7).
+      10 WS-LT-EXCEPTIONS     PIC 9(7).
+      10 WS-LT-ELAPSED        PIC 9(5).
+      10 WS-LT-DATE           PIC 9(8).
+
+01 WS-SEARCH-IDX          PIC 9(3).
+01 WS-PROGRAM-IDX         PIC 9(3).
+
+01 WS-TITLE-LINE          PIC X(60)
+   VALUE "DAILY OPERATIONS SUMMARY".
+
+01 WS-DETAIL-LINE.
+   05 WS-DT-NAME          PIC X(20).
+   05 FILLER              PIC X(2) VALUE SPACES.
+   05 FILLER              PIC X(10) VALUE "PROCESSED=".
+   05 WS-DT-RECORDS       PIC ZZZ,ZZ9.
+   05 FILLER              PIC X(2) VALUE SPACES.
+   05 FILLER              PIC X(5) VALUE "EXC=".
+   05 WS-DT-EXCEPTIONS    PIC ZZZ,ZZ9.
+   05 FILLER              PIC X(2) VALUE SPACES.
+   05 FILLER              PIC X(5) VALUE "SEC=".
+   05 WS-DT-ELAPSED       PIC ZZ,ZZ9.
+
+01 WS-NOT-RUN-LINE.
+   05 WS-NR-NAME          PIC X(20).
+   05 FILLER              PIC X(20) VALUE "DID NOT RUN TODAY".
+
+PROCEDURE DIVISION.
+MAIN.
+    MOVE "DAILY-OPS-SUMMARY" TO WS-RH-JOB-NAME.
+    MOVE 8 TO WS-RH-SEQ-NO.
+    COPY "RUN-HEADER-PRINT.cpy".
+
+    PERFORM LOAD-LATEST-STATS.
+
+    OPEN OUTPUT SUMMARY-REPORT.
+    WRITE SUMMARY-LINE FROM WS-TITLE-LINE.
+    DISPLAY WS-TITLE-LINE.
+
+    PERFORM VARYING WS-PROGRAM-IDX FROM 1 BY 1
+            UNTIL WS-PROGRAM-IDX > 4
+        PERFORM REPORT-PROGRAM
+    END-PERFORM.
+
+    CLOSE SUMMARY-REPORT.
+    STOP RUN.
+
+LOAD-LATEST-STATS.
+    OPEN INPUT OPS-STATS-FILE.
+    PERFORM UNTIL WS-EOF = 'Y'
+        READ OPS-STATS-FILE
+            AT END MOVE 'Y' TO WS-EOF
+            NOT AT END PERFORM MATCH-STATS-ENTRY
+        END-READ
+    END-PERFORM.
+    CLOSE OPS-STATS-FILE.
+
+MATCH-STATS-ENTRY.
+    PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
+            UNTIL WS-SEARCH-IDX > 4
+        IF OS-PROGRAM-NAME = WS-KP-NAME(WS-SEARCH-IDX)
+                AND OS-DATE = WS-RH-RUN-DATE
+            MOVE 'Y' TO WS-LT-FOUND(WS-SEARCH-IDX)
+            MOVE OS-RECORDS-PROCESSED TO WS-LT-RECORDS(WS-SEARCH-IDX)
+            MOVE OS-EXCEPTIONS TO WS-LT-EXCEPTIONS(WS-SEARCH-IDX)
+            MOVE OS-ELAPSED-SECONDS TO WS-LT-ELAPSED(WS-SEARCH-IDX)
+            MOVE OS-DATE TO WS-LT-DATE(WS-SEARCH-IDX)
+        END-IF
+    END-PERFORM.
+
+REPORT-PROGRAM.
+    IF WS-LT-FOUND(WS-PROGRAM-IDX) = 'Y'
+        MOVE WS-KP-NAME(WS-PROGRAM-IDX) TO WS-DT-NAME
+        MOVE WS-LT-RECORDS(WS-PROGRAM-IDX) TO WS-DT-RECORDS
+        MOVE WS-LT-EXCEPTIONS(WS-PROGRAM-IDX) TO WS-DT-EXCEPTIONS
+        MOVE WS-LT-ELAPSED(WS-PROGRAM-IDX) TO WS-DT-ELAPSED
+        WRITE SUMMARY-LINE FROM WS-DETAIL-LINE
+        DISPLAY WS-DETAIL-LINE
+    ELSE
+        MOVE WS-KP-NAME(WS-PROGRAM-IDX) TO WS-NR-NAME
+        WRITE SUMMARY-LINE FROM WS-NOT-RUN-LINE
+        DISPLAY WS-NOT-RUN-LINE
+    END-IF.
