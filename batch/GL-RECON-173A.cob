@@ -0,0 +1,90 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. GL-RECON-173A.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CHANGE-TOTAL-FILE ASSIGN TO "CHANGE-FUND-TOTAL.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT GL-RECON-REPORT ASSIGN TO "GL-RECON-173A.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD CHANGE-TOTAL-FILE.
+01 CHANGE-TOTAL-LINE    PIC 9(9).
+
+FD GL-RECON-REPORT.
+01 GL-RECON-LINE        PIC X(60).
+
+WORKING-STORAGE SECTION.
+COPY "RUN-HEADER.cpy".
+01 WS-CHANGE-TOTAL       PIC 9(9) VALUE 0.
+01 WS-GL-BALANCE         PIC 9(9).
+01 WS-TOLERANCE          PIC 9(9).
+01 WS-VARIANCE           PIC S9(9).
+01 WS-OVER-TOLERANCE     PIC X VALUE 'N'.
+
+01 WS-TOTAL-LINE.
+   05 FILLER             PIC X(22) VALUE "173A CHANGE ISSUED   :".
+   05 WS-R-TOTAL         PIC ZZZ,ZZZ,ZZ9.
+01 WS-BALANCE-LINE.
+   05 FILLER             PIC X(22) VALUE "GL CONTROL BALANCE   :".
+   05 WS-R-BALANCE       PIC ZZZ,ZZZ,ZZ9.
+01 WS-VARIANCE-LINE.
+   05 FILLER             PIC X(22) VALUE "VARIANCE             :".
+   05 WS-R-VARIANCE      PIC -ZZZ,ZZZ,ZZ9.
+01 WS-FLAG-LINE.
+   05 FILLER             PIC X(22) VALUE "OVER TOLERANCE       :".
+   05 WS-R-FLAG          PIC XXX.
+
+PROCEDURE DIVISION.
+MAIN.
+    MOVE "GL-RECON-173A" TO WS-RH-JOB-NAME.
+    MOVE 4 TO WS-RH-SEQ-NO.
+    COPY "RUN-HEADER-PRINT.cpy".
+
+    OPEN INPUT CHANGE-TOTAL-FILE.
+    READ CHANGE-TOTAL-FILE INTO CHANGE-TOTAL-LINE
+        AT END MOVE 0 TO CHANGE-TOTAL-LINE
+    END-READ.
+    MOVE CHANGE-TOTAL-LINE TO WS-CHANGE-TOTAL.
+    CLOSE CHANGE-TOTAL-FILE.
+
+    DISPLAY "ENTER GL CHANGE-FUND CONTROL BALANCE: " WITH NO ADVANCING.
+    ACCEPT WS-GL-BALANCE.
+    DISPLAY "ENTER VARIANCE TOLERANCE: " WITH NO ADVANCING.
+    ACCEPT WS-TOLERANCE.
+
+    COMPUTE WS-VARIANCE = WS-CHANGE-TOTAL - WS-GL-BALANCE.
+
+    IF FUNCTION ABS(WS-VARIANCE) > WS-TOLERANCE
+        MOVE 'Y' TO WS-OVER-TOLERANCE
+    END-IF.
+
+    MOVE WS-CHANGE-TOTAL TO WS-R-TOTAL.
+    MOVE WS-GL-BALANCE TO WS-R-BALANCE.
+    MOVE WS-VARIANCE TO WS-R-VARIANCE.
+    IF WS-OVER-TOLERANCE = 'Y'
+        MOVE "YES" TO WS-R-FLAG
+    ELSE
+        MOVE "NO " TO WS-R-FLAG
+    END-IF.
+
+    OPEN OUTPUT GL-RECON-REPORT.
+    WRITE GL-RECON-LINE FROM WS-TOTAL-LINE.
+    WRITE GL-RECON-LINE FROM WS-BALANCE-LINE.
+    WRITE GL-RECON-LINE FROM WS-VARIANCE-LINE.
+    WRITE GL-RECON-LINE FROM WS-FLAG-LINE.
+    CLOSE GL-RECON-REPORT.
+
+    DISPLAY WS-TOTAL-LINE.
+    DISPLAY WS-BALANCE-LINE.
+    DISPLAY WS-VARIANCE-LINE.
+    DISPLAY WS-FLAG-LINE.
+
+    IF WS-OVER-TOLERANCE = 'Y'
+        DISPLAY "*** CHANGE-FUND VARIANCE EXCEEDS TOLERANCE ***"
+    END-IF.
+
+    STOP RUN.
