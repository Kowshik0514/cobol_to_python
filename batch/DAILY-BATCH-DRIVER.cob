@@ -0,0 +1,57 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DAILY-BATCH-DRIVER.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CONTROL-FILE ASSIGN TO "DAILY-BATCH-CONTROL.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD CONTROL-FILE.
+01 CONTROL-REC          PIC X(30).
+
+WORKING-STORAGE SECTION.
+01 WS-EOF                PIC X VALUE 'N'.
+01 WS-PROGRAM-NAME       PIC X(30).
+01 WS-STEP-COUNT         PIC 9(3) VALUE 0.
+01 WS-ABORTED            PIC X VALUE 'N'.
+
+PROCEDURE DIVISION.
+MAIN.
+    OPEN INPUT CONTROL-FILE.
+
+    PERFORM UNTIL WS-EOF = 'Y' OR WS-ABORTED = 'Y'
+        READ CONTROL-FILE INTO CONTROL-REC
+            AT END MOVE 'Y' TO WS-EOF
+            NOT AT END PERFORM RUN-STEP
+        END-READ
+    END-PERFORM.
+
+    CLOSE CONTROL-FILE.
+
+    IF WS-ABORTED = 'Y'
+        DISPLAY "DAILY BATCH WINDOW FAILED AT STEP " WS-STEP-COUNT
+        STOP RUN WITH ERROR STATUS 1
+    ELSE
+        DISPLAY "DAILY BATCH WINDOW COMPLETED - " WS-STEP-COUNT
+            " STEPS RUN"
+    END-IF.
+    STOP RUN.
+
+RUN-STEP.
+    ADD 1 TO WS-STEP-COUNT.
+    MOVE CONTROL-REC TO WS-PROGRAM-NAME.
+    DISPLAY "STEP " WS-STEP-COUNT ": RUNNING " WS-PROGRAM-NAME.
+    CALL WS-PROGRAM-NAME
+        ON EXCEPTION
+            DISPLAY "STEP " WS-STEP-COUNT
+                ": PROGRAM NOT FOUND - " WS-PROGRAM-NAME
+            MOVE 'Y' TO WS-ABORTED
+    END-CALL.
+    IF WS-ABORTED = 'N' AND RETURN-CODE NOT = 0
+        DISPLAY "STEP " WS-STEP-COUNT ": FAILED - " WS-PROGRAM-NAME
+            " RETURN CODE=" RETURN-CODE
+        MOVE 'Y' TO WS-ABORTED
+    END-IF.
