@@ -0,0 +1,161 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADD-EXAMPLE-LEDGER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GL-POSTING ASSIGN TO "GL-POSTING.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL PRINTER-QUEUE-FILE ASSIGN TO
+               "PRINTER-QUEUE.DAT" ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL EMAIL-OUTBOX-FILE ASSIGN TO
+               "EMAIL-OUTBOX.DAT" ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD GL-POSTING.
+       01 GL-POSTING-REC PIC X(80).
+       FD PRINTER-QUEUE-FILE.
+       01 PRINTER-QUEUE-LINE PIC X(60).
+       FD EMAIL-OUTBOX-FILE.
+       01 EMAIL-OUTBOX-LINE PIC X(60).
+       WORKING-STORAGE SECTION.
+       77 A PIC 9(4) VALUE 1000.
+       77 B PIC 9(4) VALUE 2000.
+       77 C PIC 9(4) VALUE 0000.
+       77 D PIC 9(4) VALUE 0000.
+       77 E PIC 9(4) VALUE 0000.
+       77 F PIC X(4) VALUE "ABCD".
+       01 GROUP-1.
+          05 NUM1 PIC 9(4) VALUE 10.
+          05 NUM2 PIC 9(4) VALUE 20.
+       01 GROUP-2.
+          05 NUM1 PIC 9(4) VALUE 30.
+          05 NUM2 PIC 9(4) VALUE 40.
+
+       01 WS-BEFORE-NUM2 PIC 9(4).
+       01 WS-BEFORE-VAL-2 PIC 9(4).
+       01 WS-FIELD-NAME  PIC X(10).
+       01 WS-BEFORE-VAL  PIC 9(4).
+       01 WS-AFTER-VAL   PIC 9(4).
+
+       01 GL-LINE.
+          05 GL-FIELD     PIC X(10).
+          05 FILLER       PIC X(8) VALUE " BEFORE=".
+          05 GL-BEFORE-V  PIC Z(3)9.
+          05 FILLER       PIC X(7) VALUE " AFTER=".
+          05 GL-AFTER-V   PIC Z(3)9.
+
+       COPY "PRINT-SPOOL-WS.cpy".
+
+       01 WS-AUDIT-PROGRAM-NAME   PIC X(20) VALUE "ADD-EXAMPLE-LEDGER".
+       01 WS-AUDIT-PARAGRAPH-NAME PIC X(20) VALUE "MAIN-PARA".
+       01 WS-AUDIT-OLD-VALUE      PIC 9(7)V99.
+       01 WS-AUDIT-NEW-VALUE      PIC 9(7)V99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "OUTPUT ROUTE (F=FILE/CONSOLE, P=PRINTER, E=EMAIL): "
+               WITH NO ADVANCING.
+           ACCEPT WS-PRINT-ROUTE.
+           IF WS-PRINT-ROUTE = "P"
+               OPEN OUTPUT PRINTER-QUEUE-FILE
+           END-IF.
+           IF WS-PRINT-ROUTE = "E"
+               OPEN OUTPUT EMAIL-OUTBOX-FILE
+               MOVE "TO: GL-DISTRIBUTION@LOCAL" TO EMAIL-OUTBOX-LINE
+               WRITE EMAIL-OUTBOX-LINE
+               MOVE "SUBJECT: GL POSTING TRAIL" TO EMAIL-OUTBOX-LINE
+               WRITE EMAIL-OUTBOX-LINE
+           END-IF.
+
+           OPEN OUTPUT GL-POSTING.
+           MOVE "GENERAL LEDGER POSTING TRAIL" TO WS-PRINT-REPORT-TITLE.
+
+           MOVE B TO WS-BEFORE-VAL.
+           ADD A TO B.
+           MOVE "B" TO WS-FIELD-NAME.
+           MOVE B TO WS-AFTER-VAL.
+           PERFORM LOG-POSTING.
+           DISPLAY 'A + B = ' B.
+
+           MOVE C TO WS-BEFORE-VAL.
+           MOVE E TO WS-BEFORE-VAL-2.
+           ADD A B 50 TO C E.
+           MOVE "C" TO WS-FIELD-NAME.
+           MOVE C TO WS-AFTER-VAL.
+           PERFORM LOG-POSTING.
+           MOVE "E" TO WS-FIELD-NAME.
+           MOVE WS-BEFORE-VAL-2 TO WS-BEFORE-VAL.
+           MOVE E TO WS-AFTER-VAL.
+           PERFORM LOG-POSTING.
+           DISPLAY 'A + B + C = ' C E.
+
+           MOVE D TO WS-BEFORE-VAL.
+           MOVE E TO WS-BEFORE-VAL-2.
+           ADD A C TO B GIVING D E.
+           MOVE "D" TO WS-FIELD-NAME.
+           MOVE D TO WS-AFTER-VAL.
+           PERFORM LOG-POSTING.
+           MOVE "E" TO WS-FIELD-NAME.
+           MOVE WS-BEFORE-VAL-2 TO WS-BEFORE-VAL.
+           MOVE E TO WS-AFTER-VAL.
+           PERFORM LOG-POSTING.
+           DISPLAY 'A + B giving D = ' D E.
+
+           MOVE E TO WS-BEFORE-VAL.
+           ADD 50 TO E.
+           MOVE "E" TO WS-FIELD-NAME.
+           MOVE E TO WS-AFTER-VAL.
+           PERFORM LOG-POSTING.
+           DISPLAY '50 + E = ' E.
+
+           MOVE D TO WS-BEFORE-VAL.
+           MOVE E TO WS-BEFORE-VAL-2.
+           SUBTRACT A B FROM C GIVING D E.
+           MOVE "D" TO WS-FIELD-NAME.
+           MOVE D TO WS-AFTER-VAL.
+           PERFORM LOG-POSTING.
+           MOVE "E" TO WS-FIELD-NAME.
+           MOVE WS-BEFORE-VAL-2 TO WS-BEFORE-VAL.
+           MOVE E TO WS-AFTER-VAL.
+           PERFORM LOG-POSTING.
+           DISPLAY  D E.
+
+           MOVE NUM1 OF GROUP-2 TO WS-BEFORE-VAL.
+           MOVE NUM2 OF GROUP-2 TO WS-BEFORE-NUM2.
+           ADD CORRESPONDING GROUP-1 TO GROUP-2.
+           MOVE "G2-NUM1" TO WS-FIELD-NAME.
+           MOVE NUM1 OF GROUP-2 TO WS-AFTER-VAL.
+           PERFORM LOG-POSTING.
+           MOVE "G2-NUM2" TO WS-FIELD-NAME.
+           MOVE WS-BEFORE-NUM2 TO WS-BEFORE-VAL.
+           MOVE NUM2 OF GROUP-2 TO WS-AFTER-VAL.
+           PERFORM LOG-POSTING.
+           DISPLAY 'NUM1 + NUM1 = ' NUM1 OF GROUP-2.
+           DISPLAY 'NUM2 + NUM2 = ' NUM2 OF GROUP-2.
+
+           COPY "PRINT-SPOOL-FOOTER.cpy".
+
+           CLOSE GL-POSTING.
+           IF WS-PRINT-ROUTE = "P"
+               CLOSE PRINTER-QUEUE-FILE
+           END-IF.
+           IF WS-PRINT-ROUTE = "E"
+               CLOSE EMAIL-OUTBOX-FILE
+           END-IF.
+           STOP RUN.
+
+       LOG-POSTING.
+           MOVE WS-FIELD-NAME TO GL-FIELD.
+           MOVE WS-BEFORE-VAL TO GL-BEFORE-V.
+           MOVE WS-AFTER-VAL TO GL-AFTER-V.
+           WRITE GL-POSTING-REC FROM GL-LINE.
+           MOVE GL-LINE TO WS-PRINT-LINE-TEXT.
+           COPY "PRINT-SPOOL-LINE.cpy".
+
+           MOVE WS-BEFORE-VAL TO WS-AUDIT-OLD-VALUE.
+           MOVE WS-AFTER-VAL TO WS-AUDIT-NEW-VALUE.
+           CALL "LOG-AUDIT-TRAIL" USING WS-AUDIT-PROGRAM-NAME
+               WS-AUDIT-PARAGRAPH-NAME WS-FIELD-NAME
+               WS-AUDIT-OLD-VALUE WS-AUDIT-NEW-VALUE.
+
+       COPY "PRINT-SPOOL-HEADER.cpy".
