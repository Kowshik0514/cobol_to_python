@@ -0,0 +1,54 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ProcedureRangeCheckpointExample.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO
+               "CLOSE-CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-REC PIC 9(1).
+       WORKING-STORAGE SECTION.
+       01 WS-CHECKPOINT PIC 9(1) VALUE 0.
+       PROCEDURE DIVISION.
+           OPEN INPUT CHECKPOINT-FILE.
+           READ CHECKPOINT-FILE INTO WS-CHECKPOINT
+               AT END MOVE 0 TO WS-CHECKPOINT
+           END-READ.
+           CLOSE CHECKPOINT-FILE.
+
+           IF WS-CHECKPOINT < 1
+               PERFORM PROCEDURE-1
+               MOVE 1 TO WS-CHECKPOINT
+               PERFORM SAVE-CHECKPOINT
+           END-IF.
+
+           IF WS-CHECKPOINT < 2
+               PERFORM PROCEDURE-2-THRU-STOP
+           END-IF.
+
+           IF WS-CHECKPOINT < 3
+               PERFORM PROCEDURE-3
+               MOVE 3 TO WS-CHECKPOINT
+               PERFORM SAVE-CHECKPOINT
+           END-IF.
+
+           STOP RUN.
+
+       PROCEDURE-1.
+           DISPLAY 'This is PROCEDURE-1'.
+           EXIT.
+       PROCEDURE-2-THRU-STOP.
+           DISPLAY 'This is PROCEDURE-2'.
+           MOVE 2 TO WS-CHECKPOINT.
+           PERFORM SAVE-CHECKPOINT.
+           STOP RUN.
+       PROCEDURE-3.
+           DISPLAY 'This is PROCEDURE-3'.
+           EXIT.
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-REC FROM WS-CHECKPOINT.
+           CLOSE CHECKPOINT-FILE.
