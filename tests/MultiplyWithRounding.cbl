@@ -0,0 +1,27 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MULTIPLY-EXAMPLE-ROUNDED.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  NUM6          PIC 99V99 VALUE 15.55.
+       01  NUM7          PIC 99V99 VALUE 10.49.
+       01  ANS           PIC 999V99.
+       01  WS-ROUND-MODE PIC X(1).
+       PROCEDURE DIVISION.
+           DISPLAY 'ROUNDING MODE (R=ROUND-HALF-UP, T=TRUNCATE): '
+               WITH NO ADVANCING.
+           ACCEPT WS-ROUND-MODE.
+
+           EVALUATE WS-ROUND-MODE
+               WHEN 'R'
+                   MULTIPLY NUM6 BY NUM7 GIVING ANS ROUNDED
+                       NUM6 ROUNDED
+               WHEN OTHER
+                   MULTIPLY NUM6 BY NUM7 GIVING ANS
+                       NUM6
+           END-EVALUATE.
+
+           DISPLAY 'NUM6: ' NUM6.
+           DISPLAY 'NUM7: ' NUM7.
+           DISPLAY 'Result of multiplication: ' ANS.
+
+           STOP RUN.
