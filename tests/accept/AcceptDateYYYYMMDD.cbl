@@ -0,0 +1,20 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. AcceptDateYYYYMMDD.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+COPY "RUN-PARM-SELECT.cpy".
+DATA DIVISION.
+FILE SECTION.
+COPY "RUN-PARM-FD.cpy".
+WORKING-STORAGE SECTION.
+COPY "RUN-DATE-WS.cpy".
+COPY "RUN-PARM-WS.cpy".
+PROCEDURE DIVISION.
+COPY "RUN-PARM-READ.cpy".
+COPY "RUN-DATE-GET.cpy".
+IF WS-AS-OF-DATE-OVERRIDE NOT = 0
+    MOVE WS-AS-OF-DATE-OVERRIDE TO WS-RUN-DATE
+END-IF.
+DISPLAY "Accepted Date: " WS-RUN-DATE.
+STOP RUN.
