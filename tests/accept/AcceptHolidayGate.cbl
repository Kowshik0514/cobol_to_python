@@ -0,0 +1,54 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. AcceptHolidayGate.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT HOLIDAY-CALENDAR ASSIGN TO "HOLIDAY-CALENDAR.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD HOLIDAY-CALENDAR.
+01 HOLIDAY-REC          PIC X(8).
+
+WORKING-STORAGE SECTION.
+COPY "RUN-DATE-WS.cpy".
+01 WS-DayOfWeek PIC 9(1).
+01 WS-EOF                PIC X VALUE 'N'.
+01 WS-IS-HOLIDAY         PIC X VALUE 'N'.
+01 WS-RUN-OK             PIC X VALUE 'Y'.
+
+PROCEDURE DIVISION.
+COPY "RUN-DATE-GET.cpy".
+    ACCEPT WS-DayOfWeek FROM DAY-OF-WEEK.
+    DISPLAY "Accepted Day of Week: " WS-DayOfWeek.
+
+    IF WS-DayOfWeek = 6 OR WS-DayOfWeek = 7
+        MOVE 'N' TO WS-RUN-OK
+    END-IF.
+
+    IF WS-RUN-OK = 'Y'
+        OPEN INPUT HOLIDAY-CALENDAR
+        PERFORM UNTIL WS-EOF = 'Y' OR WS-IS-HOLIDAY = 'Y'
+            READ HOLIDAY-CALENDAR INTO HOLIDAY-REC
+                AT END MOVE 'Y' TO WS-EOF
+                NOT AT END
+                    IF HOLIDAY-REC = WS-RUN-DATE
+                        MOVE 'Y' TO WS-IS-HOLIDAY
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE HOLIDAY-CALENDAR
+        IF WS-IS-HOLIDAY = 'Y'
+            MOVE 'N' TO WS-RUN-OK
+        END-IF
+    END-IF.
+
+    IF WS-RUN-OK = 'Y'
+        DISPLAY "BATCH GATE: RUN - NOT A WEEKEND OR HOLIDAY"
+    ELSE
+        DISPLAY "BATCH GATE: SKIP - WEEKEND OR POSTED HOLIDAY"
+    END-IF.
+
+    STOP RUN.
