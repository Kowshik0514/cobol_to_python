@@ -0,0 +1,84 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. AcceptSignOn.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PASSWORD-FILE ASSIGN TO "PASSWORD-FILE.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD PASSWORD-FILE.
+01 PW-RECORD.
+   05 PW-NAME             PIC X(30).
+   05 PW-PASSWORD         PIC X(10).
+   05 PW-FAILED-COUNT     PIC 9(2).
+   05 PW-LOCKED           PIC X.
+
+WORKING-STORAGE SECTION.
+01 WS_NAME            PIC X(30).
+01 WS-PASSWORD-IN     PIC X(10).
+01 WS-EOF             PIC X VALUE 'N'.
+01 WS-FOUND           PIC X VALUE 'N'.
+01 WS-AUTHENTICATED   PIC X VALUE 'N'.
+01 WS-MAX-ATTEMPTS    PIC 9(2) VALUE 3.
+
+PROCEDURE DIVISION.
+    DISPLAY "Please enter your name: ".
+    ACCEPT WS_NAME.
+    CALL "LOG-OPERATOR-EVENT" USING WS_NAME "SIGN-ON".
+    DISPLAY "Please enter your password: ".
+    ACCEPT WS-PASSWORD-IN.
+
+    OPEN I-O PASSWORD-FILE.
+    PERFORM UNTIL WS-EOF = 'Y' OR WS-FOUND = 'Y'
+        READ PASSWORD-FILE INTO PW-RECORD
+            AT END MOVE 'Y' TO WS-EOF
+            NOT AT END
+                IF PW-NAME = WS_NAME
+                    MOVE 'Y' TO WS-FOUND
+                    PERFORM CHECK-PASSWORD
+                    REWRITE PW-RECORD
+                END-IF
+        END-READ
+    END-PERFORM.
+    CLOSE PASSWORD-FILE.
+
+    IF WS-FOUND = 'N'
+        DISPLAY "OPERATOR NOT ON ROSTER - SIGN-ON REJECTED: " WS_NAME
+        CALL "LOG-OPERATOR-EVENT" USING WS_NAME "SIGNOFF"
+        STOP RUN WITH ERROR STATUS 1
+    END-IF.
+
+    IF WS-AUTHENTICATED = 'Y'
+        DISPLAY "You entered: " WS_NAME
+        DISPLAY "OPERATOR VERIFIED - BATCH JOBS MAY START"
+    ELSE
+        DISPLAY "SIGN-ON REJECTED FOR: " WS_NAME
+        CALL "LOG-OPERATOR-EVENT" USING WS_NAME "SIGNOFF"
+        STOP RUN WITH ERROR STATUS 1
+    END-IF.
+
+    CALL "LOG-OPERATOR-EVENT" USING WS_NAME "SIGNOFF".
+    STOP RUN.
+
+CHECK-PASSWORD.
+    IF PW-LOCKED = 'Y'
+        DISPLAY "OPERATOR ID LOCKED - CONTACT SUPERVISOR: " WS_NAME
+    ELSE
+        IF PW-PASSWORD = WS-PASSWORD-IN
+            MOVE 'Y' TO WS-AUTHENTICATED
+            MOVE 0 TO PW-FAILED-COUNT
+        ELSE
+            ADD 1 TO PW-FAILED-COUNT
+            IF PW-FAILED-COUNT >= WS-MAX-ATTEMPTS
+                MOVE 'Y' TO PW-LOCKED
+                DISPLAY "OPERATOR ID LOCKED AFTER "
+                    WS-MAX-ATTEMPTS " FAILED ATTEMPTS: " WS_NAME
+            ELSE
+                DISPLAY "INCORRECT PASSWORD - ATTEMPT "
+                    PW-FAILED-COUNT " OF " WS-MAX-ATTEMPTS
+            END-IF
+        END-IF
+    END-IF.
