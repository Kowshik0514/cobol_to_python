@@ -0,0 +1,184 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MULTIPLY-EXAMPLE-INVOICE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVOICE-REPORT ASSIGN TO "INVOICE-REPORT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL PRINTER-QUEUE-FILE ASSIGN TO
+               "PRINTER-QUEUE.DAT" ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL EMAIL-OUTBOX-FILE ASSIGN TO
+               "EMAIL-OUTBOX.DAT" ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD INVOICE-REPORT.
+       01 INVOICE-LINE PIC X(80).
+       FD PRINTER-QUEUE-FILE.
+       01 PRINTER-QUEUE-LINE PIC X(60).
+       FD EMAIL-OUTBOX-FILE.
+       01 EMAIL-OUTBOX-LINE PIC X(60).
+       WORKING-STORAGE SECTION.
+       1 A PIC 9(4) VALUE 10.
+       1 B PIC 9(4) VALUE 2000.
+       1 C PIC 9(4) VALUE 0.
+       1 D PIC 9(4) VALUE 0.
+       1 E PIC 9(4) VALUE 0.
+       1 F PIC 9(4) VALUE 0.
+       1 G PIC 9(4) VALUE 0.
+       01 GROUP-1.
+          05 NUM1 .
+                10 NUM3  PIC 99V99 VALUE 20.
+          05 NUM2 PIC 9(4) VALUE 20.
+       01 GROUP-2.
+          05 NUM1.
+                10 NUM5 PIC 9(5) VALUE 20.
+          05 NUM2 PIC 9(4) VALUE 40.
+       01  NUM6          PIC 99V99 VALUE 15.55.
+       01  NUM7          PIC 99V99 VALUE 10.49.
+       01  ANS        PIC 999V99.
+
+       01 WS-LINE-ITEM.
+          05 WS-LI-DESC   PIC X(30).
+          05 WS-LI-AMOUNT PIC Z(5)9.99.
+
+       COPY "PRINT-SPOOL-WS.cpy".
+
+       01 WS-AUDIT-PROGRAM-NAME   PIC X(20) VALUE
+           "MULTIPLY-EXAMPLE-INV".
+       01 WS-AUDIT-PARAGRAPH-NAME PIC X(20) VALUE "MAIN-PARA".
+       01 WS-AUDIT-FIELD-NAME     PIC X(10).
+       01 WS-AUDIT-OLD-VALUE      PIC 9(7)V99.
+       01 WS-AUDIT-NEW-VALUE      PIC 9(7)V99.
+       01 WS-AUDIT-OLD-VALUE-2    PIC 9(7)V99.
+       01 WS-AUDIT-NEW-VALUE-2    PIC 9(7)V99.
+
+       PROCEDURE DIVISION.
+           DISPLAY "OUTPUT ROUTE (F=FILE/CONSOLE, P=PRINTER, E=EMAIL): "
+               WITH NO ADVANCING.
+           ACCEPT WS-PRINT-ROUTE.
+           IF WS-PRINT-ROUTE = "P"
+               OPEN OUTPUT PRINTER-QUEUE-FILE
+           END-IF.
+           IF WS-PRINT-ROUTE = "E"
+               OPEN OUTPUT EMAIL-OUTBOX-FILE
+               MOVE "TO: AP-DISTRIBUTION@LOCAL" TO EMAIL-OUTBOX-LINE
+               WRITE EMAIL-OUTBOX-LINE
+               MOVE "SUBJECT: INVOICE REPORT" TO EMAIL-OUTBOX-LINE
+               WRITE EMAIL-OUTBOX-LINE
+           END-IF.
+
+           OPEN OUTPUT INVOICE-REPORT.
+           MOVE "MULTIPLY-EXAMPLE INVOICE REPORT" TO
+               WS-PRINT-REPORT-TITLE.
+
+           DISPLAY 'Initial Values: A=' A ' B=' B ' C=' C ' D=' D ' E='
+           E ' F=' F.
+
+           MOVE B TO WS-AUDIT-OLD-VALUE.
+           MULTIPLY A BY B .
+           MOVE B TO WS-AUDIT-NEW-VALUE.
+           MOVE "B" TO WS-AUDIT-FIELD-NAME.
+           PERFORM AUDIT-CHANGE.
+           DISPLAY 'After MULTIPLY A BY B: A=' A ' B=' B.
+
+           MOVE A TO WS-AUDIT-OLD-VALUE.
+           MOVE B TO WS-AUDIT-OLD-VALUE-2.
+           MULTIPLY 2 BY A ROUNDED B.
+           MOVE A TO WS-AUDIT-NEW-VALUE.
+           MOVE "A" TO WS-AUDIT-FIELD-NAME.
+           PERFORM AUDIT-CHANGE.
+           MOVE WS-AUDIT-OLD-VALUE-2 TO WS-AUDIT-OLD-VALUE.
+           MOVE B TO WS-AUDIT-NEW-VALUE.
+           MOVE "B" TO WS-AUDIT-FIELD-NAME.
+           PERFORM AUDIT-CHANGE.
+           DISPLAY 'After MULTIPLY 2 BY A B: A=' A ' B=' B.
+
+           MOVE C TO WS-AUDIT-OLD-VALUE.
+           MULTIPLY 3 BY A GIVING C.
+           MOVE C TO WS-AUDIT-NEW-VALUE.
+           MOVE "C" TO WS-AUDIT-FIELD-NAME.
+           PERFORM AUDIT-CHANGE.
+           DISPLAY 'After MULTIPLY 3 BY A GIVING C: C=' C.
+           MOVE "3 X A" TO WS-LI-DESC.
+           MOVE C TO WS-LI-AMOUNT.
+           WRITE INVOICE-LINE FROM WS-LINE-ITEM.
+           MOVE WS-LINE-ITEM TO WS-PRINT-LINE-TEXT.
+           COPY "PRINT-SPOOL-LINE.cpy".
+
+           MOVE D TO WS-AUDIT-OLD-VALUE.
+           MULTIPLY 4 BY A GIVING D ROUNDED.
+           MOVE D TO WS-AUDIT-NEW-VALUE.
+           MOVE "D" TO WS-AUDIT-FIELD-NAME.
+           PERFORM AUDIT-CHANGE.
+           DISPLAY 'After MULTIPLY 4 BY A GIVING D ROUNDED: D=' D.
+           MOVE "4 X A (ROUNDED)" TO WS-LI-DESC.
+           MOVE D TO WS-LI-AMOUNT.
+           WRITE INVOICE-LINE FROM WS-LINE-ITEM.
+           MOVE WS-LINE-ITEM TO WS-PRINT-LINE-TEXT.
+           COPY "PRINT-SPOOL-LINE.cpy".
+
+           MOVE E TO WS-AUDIT-OLD-VALUE.
+           MOVE F TO WS-AUDIT-OLD-VALUE-2.
+           MULTIPLY A BY 2 GIVING E ROUNDED F ROUNDED.
+           MOVE E TO WS-AUDIT-NEW-VALUE.
+           MOVE "E" TO WS-AUDIT-FIELD-NAME.
+           PERFORM AUDIT-CHANGE.
+           MOVE WS-AUDIT-OLD-VALUE-2 TO WS-AUDIT-OLD-VALUE.
+           MOVE F TO WS-AUDIT-NEW-VALUE.
+           MOVE "F" TO WS-AUDIT-FIELD-NAME.
+           PERFORM AUDIT-CHANGE.
+           DISPLAY 'After MULTIPLY A BY 2 GIVING E F: E=' E ' F=' F.
+           MOVE "A X 2" TO WS-LI-DESC.
+           MOVE E TO WS-LI-AMOUNT.
+           WRITE INVOICE-LINE FROM WS-LINE-ITEM.
+           MOVE WS-LINE-ITEM TO WS-PRINT-LINE-TEXT.
+           COPY "PRINT-SPOOL-LINE.cpy".
+
+           MOVE NUM3 OF GROUP-1 TO WS-AUDIT-OLD-VALUE.
+           MULTIPLY NUM5 OF GROUP-2 BY NUM3 OF GROUP-1 ROUNDED.
+           MOVE NUM3 OF GROUP-1 TO WS-AUDIT-NEW-VALUE.
+           MOVE "NUM3" TO WS-AUDIT-FIELD-NAME.
+           PERFORM AUDIT-CHANGE.
+           DISPLAY 'NUM3 OF GROUP-1: ' NUM3 OF GROUP-1.
+           MOVE "NUM5 OF GROUP-2 X NUM3" TO WS-LI-DESC.
+           MOVE NUM3 OF GROUP-1 TO WS-LI-AMOUNT.
+           WRITE INVOICE-LINE FROM WS-LINE-ITEM.
+           MOVE WS-LINE-ITEM TO WS-PRINT-LINE-TEXT.
+           COPY "PRINT-SPOOL-LINE.cpy".
+
+           MOVE ANS TO WS-AUDIT-OLD-VALUE.
+           MOVE NUM6 TO WS-AUDIT-OLD-VALUE-2.
+           MULTIPLY NUM6 BY NUM7 GIVING ANS NUM6 ROUNDED.
+           MOVE ANS TO WS-AUDIT-NEW-VALUE.
+           MOVE "ANS" TO WS-AUDIT-FIELD-NAME.
+           PERFORM AUDIT-CHANGE.
+           MOVE WS-AUDIT-OLD-VALUE-2 TO WS-AUDIT-OLD-VALUE.
+           MOVE NUM6 TO WS-AUDIT-NEW-VALUE.
+           MOVE "NUM6" TO WS-AUDIT-FIELD-NAME.
+           PERFORM AUDIT-CHANGE.
+           DISPLAY 'NUM6: ' NUM6.
+           DISPLAY 'NUM7: ' NUM7.
+           DISPLAY 'Result of multiplication (rounded): ' ANS.
+           MOVE "NUM6 X NUM7" TO WS-LI-DESC.
+           MOVE ANS TO WS-LI-AMOUNT.
+           WRITE INVOICE-LINE FROM WS-LINE-ITEM.
+           MOVE WS-LINE-ITEM TO WS-PRINT-LINE-TEXT.
+           COPY "PRINT-SPOOL-LINE.cpy".
+
+           COPY "PRINT-SPOOL-FOOTER.cpy".
+
+           CLOSE INVOICE-REPORT.
+           IF WS-PRINT-ROUTE = "P"
+               CLOSE PRINTER-QUEUE-FILE
+           END-IF.
+           IF WS-PRINT-ROUTE = "E"
+               CLOSE EMAIL-OUTBOX-FILE
+           END-IF.
+           STOP RUN.
+
+       AUDIT-CHANGE.
+           CALL "LOG-AUDIT-TRAIL" USING WS-AUDIT-PROGRAM-NAME
+               WS-AUDIT-PARAGRAPH-NAME WS-AUDIT-FIELD-NAME
+               WS-AUDIT-OLD-VALUE WS-AUDIT-NEW-VALUE.
+
+           COPY "PRINT-SPOOL-HEADER.cpy".
