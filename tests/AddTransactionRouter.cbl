@@ -0,0 +1,81 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADD-EXAMPLE-ROUTER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GL-POSTING ASSIGN TO "GL-POSTING.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD GL-POSTING.
+       01 GL-POSTING-REC PIC X(80).
+       WORKING-STORAGE SECTION.
+       77 A PIC 9(4) VALUE 1000.
+       77 B PIC 9(4) VALUE 2000.
+       77 C PIC 9(4) VALUE 0000.
+       77 D PIC 9(4) VALUE 0000.
+       77 E PIC 9(4) VALUE 0000.
+
+       01 WS-TXN-CODE    PIC X(1).
+       01 WS-TXN-AMOUNT  PIC 9(4).
+       01 WS-BEFORE-VAL  PIC 9(4).
+       01 WS-AFTER-VAL   PIC 9(4).
+
+       01 GL-LINE.
+          05 GL-FIELD     PIC X(10).
+          05 FILLER       PIC X(8) VALUE " BEFORE=".
+          05 GL-BEFORE-V  PIC Z(3)9.
+          05 FILLER       PIC X(7) VALUE " AFTER=".
+          05 GL-AFTER-V   PIC Z(3)9.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN OUTPUT GL-POSTING.
+
+           DISPLAY "ENTER TRANSACTION CODE (B/C/D/E): " WITH NO
+               ADVANCING.
+           ACCEPT WS-TXN-CODE.
+           DISPLAY "ENTER AMOUNT: " WITH NO ADVANCING.
+           ACCEPT WS-TXN-AMOUNT.
+
+           PERFORM ROUTE-TRANSACTION.
+
+           CLOSE GL-POSTING.
+           STOP RUN.
+
+       ROUTE-TRANSACTION.
+           EVALUATE WS-TXN-CODE
+               WHEN "B"
+                   MOVE B TO WS-BEFORE-VAL
+                   ADD WS-TXN-AMOUNT TO B
+                   MOVE B TO WS-AFTER-VAL
+                   PERFORM LOG-POSTING
+                   DISPLAY "B = " B
+               WHEN "C"
+                   MOVE C TO WS-BEFORE-VAL
+                   ADD WS-TXN-AMOUNT TO C
+                   MOVE C TO WS-AFTER-VAL
+                   PERFORM LOG-POSTING
+                   DISPLAY "C = " C
+               WHEN "D"
+                   MOVE D TO WS-BEFORE-VAL
+                   ADD WS-TXN-AMOUNT TO D
+                   MOVE D TO WS-AFTER-VAL
+                   PERFORM LOG-POSTING
+                   DISPLAY "D = " D
+               WHEN "E"
+                   MOVE E TO WS-BEFORE-VAL
+                   ADD WS-TXN-AMOUNT TO E
+                   MOVE E TO WS-AFTER-VAL
+                   PERFORM LOG-POSTING
+                   DISPLAY "E = " E
+               WHEN OTHER
+                   DISPLAY "UNRECOGNIZED TRANSACTION CODE: "
+                       WS-TXN-CODE
+           END-EVALUATE.
+
+       LOG-POSTING.
+           MOVE WS-TXN-CODE TO GL-FIELD.
+           MOVE WS-BEFORE-VAL TO GL-BEFORE-V.
+           MOVE WS-AFTER-VAL TO GL-AFTER-V.
+           WRITE GL-POSTING-REC FROM GL-LINE.
