@@ -0,0 +1,69 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EVAL-EX3-COMMISSION.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCORE-FILE ASSIGN TO "REP-SCORES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT COMMISSION-FILE ASSIGN TO "REP-COMMISSIONS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SCORE-FILE.
+       01 SCORE-REC PIC X(14).
+
+       FD COMMISSION-FILE.
+       01 COMMISSION-LINE PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF PIC X VALUE 'N'.
+       01 WS-REP-ID PIC X(6).
+       01 X PIC 9 VALUE 4.
+       01 WS-SALE-AMT PIC 9(7).
+       01 WS-RATE-PCT PIC 9(2).
+       01 WS-COMMISSION PIC 9(7).
+
+       01 WS-OUT-REC.
+          05 WS-O-REP    PIC X(6).
+          05 FILLER      PIC X(2) VALUE SPACES.
+          05 FILLER      PIC X(12) VALUE "COMMISSION= ".
+          05 WS-O-COMM   PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           OPEN INPUT SCORE-FILE.
+           OPEN OUTPUT COMMISSION-FILE.
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ SCORE-FILE INTO SCORE-REC
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END PERFORM PRICE-COMMISSION
+               END-READ
+           END-PERFORM.
+
+           CLOSE SCORE-FILE.
+           CLOSE COMMISSION-FILE.
+           STOP RUN.
+
+       PRICE-COMMISSION.
+           UNSTRING SCORE-REC DELIMITED BY SPACE
+               INTO WS-REP-ID X WS-SALE-AMT.
+
+           EVALUATE X
+               WHEN 1 THROUGH 5
+                   DISPLAY "X IS BETWEEN 1 AND 5"
+                   MOVE 5 TO WS-RATE-PCT
+               WHEN 6
+                   DISPLAY "X IS 6"
+                   MOVE 10 TO WS-RATE-PCT
+               WHEN OTHER
+                   DISPLAY "X IS GREATER THAN 6"
+                   MOVE 15 TO WS-RATE-PCT
+           END-EVALUATE.
+
+           COMPUTE WS-COMMISSION = WS-SALE-AMT * WS-RATE-PCT / 100.
+           MOVE WS-REP-ID TO WS-O-REP.
+           MOVE WS-COMMISSION TO WS-O-COMM.
+           WRITE COMMISSION-LINE FROM WS-OUT-REC.
