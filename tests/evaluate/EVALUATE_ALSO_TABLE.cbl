@@ -0,0 +1,50 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EVAL-EX2-TABLE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RATE-TABLE-FILE ASSIGN TO "RATE-TABLE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD RATE-TABLE-FILE.
+       01 RATE-TABLE-REC PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01 X PIC 9 VALUE 1.
+       01 Y PIC 9 VALUE 2.
+
+       01 WS-EOF PIC X VALUE 'N'.
+       01 WS-FOUND PIC X VALUE 'N'.
+       01 WS-REGION PIC 9.
+       01 WS-PRODUCT PIC 9.
+       01 WS-RATE PIC 9(5).
+       01 WS-DISCOUNT PIC 9(5).
+
+       PROCEDURE DIVISION.
+       MAIN.
+           OPEN INPUT RATE-TABLE-FILE.
+           PERFORM UNTIL WS-EOF = 'Y' OR WS-FOUND = 'Y'
+               READ RATE-TABLE-FILE INTO RATE-TABLE-REC
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END PERFORM MATCH-RATE-ROW
+               END-READ
+           END-PERFORM.
+           CLOSE RATE-TABLE-FILE.
+
+           IF WS-FOUND = 'Y'
+               DISPLAY "REGION " X " PRODUCT " Y
+                   " RATE=" WS-RATE " DISCOUNT=" WS-DISCOUNT
+           ELSE
+               DISPLAY "COMBINATION DOES NOT MATCH"
+           END-IF.
+           STOP RUN.
+
+       MATCH-RATE-ROW.
+           UNSTRING RATE-TABLE-REC DELIMITED BY SPACE
+               INTO WS-REGION WS-PRODUCT WS-RATE WS-DISCOUNT.
+           IF WS-REGION = X AND WS-PRODUCT = Y
+               MOVE 'Y' TO WS-FOUND
+           END-IF.
