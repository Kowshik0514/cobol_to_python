@@ -0,0 +1,32 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EVAL-EX1-DISPATCH.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 X PIC 9.
+
+       PROCEDURE DIVISION.
+       ACCEPT X.
+       EVALUATE X
+           WHEN 1
+               DISPLAY "X IS 1"
+           WHEN 2
+               DISPLAY "X IS 2"
+           WHEN 3
+               CALL "TXN-TYPE-3" USING X
+           WHEN 4
+               CALL "TXN-TYPE-4" USING X
+           WHEN 5
+               CALL "TXN-TYPE-5" USING X
+           WHEN 6
+               CALL "TXN-TYPE-6" USING X
+           WHEN 7
+               CALL "TXN-TYPE-7" USING X
+           WHEN 8
+               CALL "TXN-TYPE-8" USING X
+           WHEN 9
+               CALL "TXN-TYPE-9" USING X
+           WHEN OTHER
+               DISPLAY "X IS NOT A RECOGNIZED TRANSACTION CODE"
+       END-EVALUATE.
+       STOP RUN.
