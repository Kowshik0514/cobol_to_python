@@ -0,0 +1,70 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. MoveTableInit.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT INIT-CONTROL-FILE ASSIGN TO "FIELD-INIT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD INIT-CONTROL-FILE.
+01 INIT-CONTROL-REC       PIC X(50).
+
+WORKING-STORAGE SECTION.
+COPY "FIELD-INIT-TABLE.cpy".
+
+01 WS-EOF                 PIC X VALUE 'N'.
+01 WS-NUM1                PIC 9(5).
+01 A                      PIC 9(4) VALUE 1000.
+01 WS-STRING1              PIC X(10).
+01 WS-STRING2              PIC X(10).
+01 WS-STRING3              PIC X(10).
+
+PROCEDURE DIVISION.
+    MOVE A TO WS-NUM1.
+    MOVE ZERO TO WS-FIELD-INIT-COUNT.
+
+    OPEN INPUT INIT-CONTROL-FILE.
+    PERFORM UNTIL WS-EOF = 'Y'
+        READ INIT-CONTROL-FILE INTO INIT-CONTROL-REC
+            AT END MOVE 'Y' TO WS-EOF
+            NOT AT END PERFORM LOAD-INIT-ENTRY
+        END-READ
+    END-PERFORM.
+    CLOSE INIT-CONTROL-FILE.
+
+    PERFORM APPLY-INIT-ENTRIES
+        VARYING FI-IDX FROM 1 BY 1
+        UNTIL FI-IDX > WS-FIELD-INIT-COUNT.
+
+    DISPLAY 'WS-NUM1: ' WS-NUM1.
+    DISPLAY 'WS-STRING1: ' WS-STRING1.
+    DISPLAY 'WS-STRING2: ' WS-STRING2.
+    DISPLAY 'WS-STRING3: ' WS-STRING3.
+
+    STOP RUN.
+
+LOAD-INIT-ENTRY.
+    IF WS-FIELD-INIT-COUNT >= 20
+        DISPLAY "FIELD-INIT.DAT HAS MORE THAN 20 ENTRIES - IGNORING: "
+            INIT-CONTROL-REC
+    ELSE
+        ADD 1 TO WS-FIELD-INIT-COUNT
+        UNSTRING INIT-CONTROL-REC DELIMITED BY ' '
+            INTO FI-FIELD-NAME(WS-FIELD-INIT-COUNT)
+                 FI-FIELD-VALUE(WS-FIELD-INIT-COUNT)
+    END-IF.
+
+APPLY-INIT-ENTRIES.
+    EVALUATE FI-FIELD-NAME(FI-IDX)
+        WHEN "WS-STRING1"
+            MOVE FI-FIELD-VALUE(FI-IDX) TO WS-STRING1
+        WHEN "WS-STRING2"
+            MOVE FI-FIELD-VALUE(FI-IDX) TO WS-STRING2
+        WHEN "WS-STRING3"
+            MOVE FI-FIELD-VALUE(FI-IDX) TO WS-STRING3
+        WHEN OTHER
+            DISPLAY "UNKNOWN INIT FIELD: " FI-FIELD-NAME(FI-IDX)
+    END-EVALUATE.
