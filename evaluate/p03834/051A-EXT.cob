@@ -0,0 +1,29 @@
+      IDENTIFICATION DIVISION.
+      PROGRAM-ID. 051A-EXT.
+      DATA DIVISION.
+      WORKING-STORAGE SECTION.
+      01 INP PIC X(80).
+      01 S.
+      	03 WK-S PIC X(1) OCCURS 80 TIMES.
+
+      01 IDX PIC 9(2).
+
+      PROCEDURE DIVISION.
+      ACCEPT INP.
+      MOVE INP TO S.
+
+      PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 80
+      	EVALUATE WK-S(IDX)
+      		WHEN ","
+      			MOVE " " TO WK-S(IDX)
+      		WHEN ";"
+      			MOVE " " TO WK-S(IDX)
+      		WHEN X"09"
+      			MOVE " " TO WK-S(IDX)
+      		WHEN OTHER
+      			CONTINUE
+        	END-EVALUATE
+      END-PERFORM.
+
+      DISPLAY S.
+      STOP RUN.
