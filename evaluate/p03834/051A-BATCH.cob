@@ -0,0 +1,61 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. 051A-BATCH.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ADDRESS-FILE ASSIGN TO "ADDRESS-FILE.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT ADDRESS-CLEAN-FILE ASSIGN TO "ADDRESS-FILE-CLEAN.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD ADDRESS-FILE.
+01 ADDRESS-LINE          PIC X(100).
+
+FD ADDRESS-CLEAN-FILE.
+01 ADDRESS-CLEAN-LINE     PIC X(100).
+
+WORKING-STORAGE SECTION.
+01 WS-EOF                 PIC X VALUE 'N'.
+01 S.
+   03 WK-S PIC X(1) OCCURS 100 TIMES.
+01 IDX                    PIC 9(3).
+01 WS-RECORD-COUNT        PIC 9(7) VALUE 0.
+
+PROCEDURE DIVISION.
+MAIN.
+    OPEN INPUT ADDRESS-FILE.
+    OPEN OUTPUT ADDRESS-CLEAN-FILE.
+
+    PERFORM UNTIL WS-EOF = 'Y'
+        READ ADDRESS-FILE INTO S
+            AT END MOVE 'Y' TO WS-EOF
+            NOT AT END PERFORM CLEAN-LINE
+        END-READ
+    END-PERFORM.
+
+    DISPLAY "ADDRESS LINES CLEANED: " WS-RECORD-COUNT.
+
+    CLOSE ADDRESS-FILE.
+    CLOSE ADDRESS-CLEAN-FILE.
+    STOP RUN.
+
+CLEAN-LINE.
+    PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 100
+        EVALUATE WK-S(IDX)
+            WHEN ","
+                MOVE " " TO WK-S(IDX)
+            WHEN ";"
+                MOVE " " TO WK-S(IDX)
+            WHEN X"09"
+                MOVE " " TO WK-S(IDX)
+            WHEN OTHER
+                CONTINUE
+        END-EVALUATE
+    END-PERFORM.
+
+    MOVE S TO ADDRESS-CLEAN-LINE.
+    WRITE ADDRESS-CLEAN-LINE.
+    ADD 1 TO WS-RECORD-COUNT.
