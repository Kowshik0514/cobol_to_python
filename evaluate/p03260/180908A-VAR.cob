@@ -0,0 +1,46 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. 180908A-VAR.
+
+ENVIRONMENT DIVISION.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 WS-REC-LEN   PIC 9(3) VALUE 3.
+01 S.
+  02 S-O        OCCURS 1 TO 50 TIMES DEPENDING ON WS-REC-LEN.
+    03 SA       PIC X(1) VALUE " ".
+01 IDX          PIC 9(3) VALUE ZERO.
+01 W_VAL        PIC 9(6).
+01 W_SHOW       PIC 9(6).
+01 REM          PIC 9(2).
+01 ANS          PIC X(3) VALUE "No".
+01 W_A          PIC 9.
+01 W_B          PIC 9.
+01 WS-OUT-MODE  PIC X VALUE "Y".
+
+PROCEDURE DIVISION.
+    DISPLAY "OUTPUT MODE - (Y)ES/NO OR (C)HECK DIGIT: " WITH NO ADVANCING
+    ACCEPT WS-OUT-MODE
+    DISPLAY "ENTER RECORD LENGTH: " WITH NO ADVANCING
+    ACCEPT WS-REC-LEN
+    PERFORM UNTIL WS-REC-LEN >= 1 AND WS-REC-LEN <= 50
+        DISPLAY "RECORD LENGTH MUST BE BETWEEN 1 AND 50"
+        DISPLAY "ENTER RECORD LENGTH: " WITH NO ADVANCING
+        ACCEPT WS-REC-LEN
+    END-PERFORM
+    ACCEPT S
+    PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-REC-LEN
+        MOVE SA(1) TO W_A
+        MOVE SA(WS-REC-LEN) TO W_B
+        COMPUTE W_VAL = W_A * W_B * IDX
+        DIVIDE W_VAL BY 2 GIVING W_SHOW REMAINDER REM
+        IF REM = 1 THEN
+            MOVE "Yes" TO ANS
+        END-IF
+    END-PERFORM
+    IF WS-OUT-MODE = "C" OR WS-OUT-MODE = "c"
+        DISPLAY "CHECK DIGIT: " REM
+    ELSE
+        DISPLAY ANS
+    END-IF
+    STOP RUN.
