@@ -0,0 +1,36 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. 173A-VALIDATED.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 N-IN       PIC X(05).
+01 N          PIC 9(05).
+01 S          PIC 9(04).
+01 OT         PIC 9(04).
+01 OUT        PIC X(3).
+
+01 LS-PROGRAM-NAME PIC X(16) VALUE "173A-VALIDATED".
+01 LS-FIELD-NAME   PIC X(16) VALUE "N".
+01 LS-BAD-VALUE    PIC X(20).
+01 WS-EDIT-VALID   PIC X.
+
+PROCEDURE DIVISION.
+  ACCEPT N-IN.
+
+  CALL "NUMERIC-EDIT" USING N-IN WS-EDIT-VALID.
+
+  IF WS-EDIT-VALID = 'N'
+      MOVE N-IN TO LS-BAD-VALUE
+      CALL "LOG-SYSERR" USING LS-PROGRAM-NAME LS-FIELD-NAME
+          LS-BAD-VALUE
+      DISPLAY "INVALID AMOUNT - SEE SYSERR.DAT"
+  ELSE
+      MOVE N-IN TO N
+      DIVIDE N BY 1000 GIVING S REMAINDER OT
+      COMPUTE OT = 1000 - OT
+      IF OT = 1000
+          MOVE 0 TO OT
+      END-IF
+      MOVE OT TO OUT
+      DISPLAY OUT
+  END-IF.
+  STOP RUN.
