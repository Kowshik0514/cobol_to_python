@@ -0,0 +1,185 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. 173A-RECON.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TILL-FILE ASSIGN TO "TILL-AMOUNTS.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT RECON-REPORT ASSIGN TO "TILL-RECON.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT CHANGE-TOTAL-FILE ASSIGN TO "CHANGE-FUND-TOTAL.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    COPY "RUN-PARM-SELECT.cpy".
+
+DATA DIVISION.
+FILE SECTION.
+FD TILL-FILE.
+01 TILL-REC            PIC X(05).
+
+FD RECON-REPORT.
+01 RECON-LINE           PIC X(60).
+
+FD CHANGE-TOTAL-FILE.
+01 CHANGE-TOTAL-LINE    PIC 9(9).
+
+COPY "RUN-PARM-FD.cpy".
+
+WORKING-STORAGE SECTION.
+COPY "RUN-HEADER.cpy".
+COPY "OPS-STATS-WS.cpy".
+COPY "RUN-PARM-WS.cpy".
+01 WS-EOF               PIC X VALUE 'N'.
+01 WS-LOCK-PROGRAM-NAME PIC X(20) VALUE "173A-RECON".
+01 WS-LOCK-RESULT       PIC X.
+01 N                    PIC 9(05).
+01 S                    PIC 9(04).
+01 OT                   PIC 9(04).
+01 OUT                  PIC X(3).
+
+01 WS-TXN-COUNT          PIC 9(7) VALUE 0.
+01 WS-CHANGE-TOTAL       PIC 9(9) VALUE 0.
+01 WS-DRAWER-COUNT       PIC 9(9).
+01 WS-VARIANCE           PIC S9(9).
+
+01 WS-TXN-LINE.
+   05 FILLER             PIC X(20) VALUE "TILL LINES PROCESSED".
+   05 WS-R-TXN           PIC ZZZ,ZZ9.
+01 WS-CHANGE-LINE.
+   05 FILLER             PIC X(20) VALUE "TOTAL CHANGE ISSUED ".
+   05 WS-R-CHANGE         PIC ZZZ,ZZZ,ZZ9.
+01 WS-DRAWER-LINE.
+   05 FILLER             PIC X(20) VALUE "CASH DRAWER COUNT   ".
+   05 WS-R-DRAWER        PIC ZZZ,ZZZ,ZZ9.
+01 WS-VARIANCE-LINE.
+   05 FILLER             PIC X(20) VALUE "VARIANCE            ".
+   05 WS-R-VARIANCE       PIC -ZZZ,ZZZ,ZZ9.
+
+01 WS-DENOM-REMAIN        PIC 9(04).
+01 WS-DENOM-COUNT.
+   05 WS-C-500           PIC 9(03).
+   05 WS-C-100           PIC 9(03).
+   05 WS-C-50            PIC 9(03).
+   05 WS-C-10            PIC 9(03).
+   05 WS-C-5             PIC 9(03).
+   05 WS-C-1             PIC 9(03).
+
+01 WS-DENOM-LINE.
+   05 FILLER             PIC X(10) VALUE "CHANGE OT=".
+   05 WS-D-OT            PIC ZZZ9.
+   05 FILLER             PIC X(7) VALUE " 500x=".
+   05 WS-D-500           PIC ZZ9.
+   05 FILLER             PIC X(7) VALUE " 100x=".
+   05 WS-D-100           PIC ZZ9.
+   05 FILLER             PIC X(6) VALUE " 50x=".
+   05 WS-D-50            PIC ZZ9.
+   05 FILLER             PIC X(6) VALUE " 10x=".
+   05 WS-D-10            PIC ZZ9.
+   05 FILLER             PIC X(5) VALUE " 5x=".
+   05 WS-D-5             PIC ZZ9.
+   05 FILLER             PIC X(5) VALUE " 1x=".
+   05 WS-D-1             PIC ZZ9.
+
+PROCEDURE DIVISION.
+MAIN.
+    MOVE "173A-RECON" TO WS-RH-JOB-NAME.
+    MOVE 2 TO WS-RH-SEQ-NO.
+    COPY "RUN-HEADER-PRINT.cpy".
+    MOVE "173A-RECON" TO WS-OPS-PROGRAM-NAME.
+    ACCEPT WS-OPS-START-TIME FROM TIME.
+
+    CALL "ACQUIRE-RUN-LOCK" USING WS-LOCK-PROGRAM-NAME WS-LOCK-RESULT.
+    IF WS-LOCK-RESULT = 'N'
+        DISPLAY "BATCH WINDOW CONFLICT - 173A-RECON IS ALREADY RUNNING"
+        MOVE 1 TO RETURN-CODE
+        GOBACK
+    END-IF.
+
+    OPEN INPUT TILL-FILE.
+    OPEN OUTPUT RECON-REPORT.
+    OPEN OUTPUT CHANGE-TOTAL-FILE.
+
+    COPY "RUN-PARM-READ.cpy".
+    IF WS-NUMERIC-PARM-OVERRIDE > 0
+        MOVE WS-NUMERIC-PARM-OVERRIDE TO WS-DRAWER-COUNT
+    ELSE
+        DISPLAY "ENTER CASH DRAWER COUNT: " WITH NO ADVANCING
+        ACCEPT WS-DRAWER-COUNT
+    END-IF.
+
+    PERFORM UNTIL WS-EOF = 'Y'
+        READ TILL-FILE INTO TILL-REC
+            AT END MOVE 'Y' TO WS-EOF
+            NOT AT END PERFORM CALC-CHANGE
+        END-READ
+    END-PERFORM.
+
+    COMPUTE WS-VARIANCE = WS-CHANGE-TOTAL - WS-DRAWER-COUNT.
+
+    MOVE WS-TXN-COUNT TO WS-R-TXN.
+    MOVE WS-CHANGE-TOTAL TO WS-R-CHANGE.
+    MOVE WS-DRAWER-COUNT TO WS-R-DRAWER.
+    MOVE WS-VARIANCE TO WS-R-VARIANCE.
+
+    WRITE RECON-LINE FROM WS-TXN-LINE.
+    WRITE RECON-LINE FROM WS-CHANGE-LINE.
+    WRITE RECON-LINE FROM WS-DRAWER-LINE.
+    WRITE RECON-LINE FROM WS-VARIANCE-LINE.
+
+    DISPLAY WS-TXN-LINE.
+    DISPLAY WS-CHANGE-LINE.
+    DISPLAY WS-DRAWER-LINE.
+    DISPLAY WS-VARIANCE-LINE.
+
+    MOVE WS-CHANGE-TOTAL TO CHANGE-TOTAL-LINE.
+    WRITE CHANGE-TOTAL-LINE.
+
+    CLOSE TILL-FILE.
+    CLOSE RECON-REPORT.
+    CLOSE CHANGE-TOTAL-FILE.
+
+    MOVE WS-TXN-COUNT TO WS-OPS-RECORDS-PROCESSED.
+    MOVE 0 TO WS-OPS-EXCEPTIONS.
+    IF WS-VARIANCE NOT = 0
+        MOVE 1 TO WS-OPS-EXCEPTIONS
+    END-IF.
+    COPY "OPS-STATS-LOG.cpy".
+
+    CALL "RELEASE-RUN-LOCK" USING WS-LOCK-PROGRAM-NAME.
+
+    GOBACK.
+
+CALC-CHANGE.
+    MOVE TILL-REC TO N.
+    DIVIDE N BY 1000 GIVING S REMAINDER OT.
+    COMPUTE OT = 1000 - OT.
+    IF OT = 1000
+        MOVE 0 TO OT
+    END-IF.
+    MOVE OT TO OUT.
+    ADD 1 TO WS-TXN-COUNT.
+    ADD OT TO WS-CHANGE-TOTAL.
+    PERFORM BREAK-DOWN-DENOMS.
+    MOVE OT TO WS-D-OT.
+    MOVE WS-C-500 TO WS-D-500.
+    MOVE WS-C-100 TO WS-D-100.
+    MOVE WS-C-50 TO WS-D-50.
+    MOVE WS-C-10 TO WS-D-10.
+    MOVE WS-C-5 TO WS-D-5.
+    MOVE WS-C-1 TO WS-D-1.
+    WRITE RECON-LINE FROM WS-DENOM-LINE.
+    DISPLAY WS-DENOM-LINE.
+
+BREAK-DOWN-DENOMS.
+    MOVE OT TO WS-DENOM-REMAIN.
+    DIVIDE WS-DENOM-REMAIN BY 500 GIVING WS-C-500
+        REMAINDER WS-DENOM-REMAIN.
+    DIVIDE WS-DENOM-REMAIN BY 100 GIVING WS-C-100
+        REMAINDER WS-DENOM-REMAIN.
+    DIVIDE WS-DENOM-REMAIN BY 50 GIVING WS-C-50
+        REMAINDER WS-DENOM-REMAIN.
+    DIVIDE WS-DENOM-REMAIN BY 10 GIVING WS-C-10
+        REMAINDER WS-DENOM-REMAIN.
+    DIVIDE WS-DENOM-REMAIN BY 5 GIVING WS-C-5
+        REMAINDER WS-DENOM-REMAIN.
+    MOVE WS-DENOM-REMAIN TO WS-C-1.
