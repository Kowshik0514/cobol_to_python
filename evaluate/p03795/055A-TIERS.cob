@@ -0,0 +1,50 @@
+      IDENTIFICATION DIVISION.
+      PROGRAM-ID. 055A-TIERS.
+      DATA DIVISION.
+      WORKING-STORAGE SECTION.
+      01 LN PIC X(20).
+      01 NA PIC 9(3).
+      01 NC PIC 9(3).
+      01 NS PIC 9(3).
+
+      01 ADULT-RATE   PIC 9(5) VALUE 800.
+      01 ADULT-DISC   PIC 9(5) VALUE 200.
+      01 CHILD-RATE   PIC 9(5) VALUE 400.
+      01 CHILD-DISC   PIC 9(5) VALUE 100.
+      01 SENIOR-RATE  PIC 9(5) VALUE 600.
+      01 SENIOR-DISC  PIC 9(5) VALUE 150.
+
+      01 SHO PIC 9(3).
+      01 AMA PIC 9(3).
+
+      01 X-ADULT  PIC 9(6).
+      01 Y-ADULT  PIC 9(6).
+      01 X-CHILD  PIC 9(6).
+      01 Y-CHILD  PIC 9(6).
+      01 X-SENIOR PIC 9(6).
+      01 Y-SENIOR PIC 9(6).
+
+      01 ANS PIC 9(7).
+      01 ANSS PIC X(7).
+
+      PROCEDURE DIVISION.
+      ACCEPT LN.
+      UNSTRING LN DELIMITED BY SPACE INTO NA NC NS.
+
+      COMPUTE X-ADULT = ADULT-RATE * NA.
+      DIVIDE NA BY 15 GIVING SHO REMAINDER AMA.
+      COMPUTE Y-ADULT = ADULT-DISC * SHO.
+
+      COMPUTE X-CHILD = CHILD-RATE * NC.
+      DIVIDE NC BY 15 GIVING SHO REMAINDER AMA.
+      COMPUTE Y-CHILD = CHILD-DISC * SHO.
+
+      COMPUTE X-SENIOR = SENIOR-RATE * NS.
+      DIVIDE NS BY 15 GIVING SHO REMAINDER AMA.
+      COMPUTE Y-SENIOR = SENIOR-DISC * SHO.
+
+      COMPUTE ANS = (X-ADULT - Y-ADULT) + (X-CHILD - Y-CHILD)
+          + (X-SENIOR - Y-SENIOR).
+      MOVE ANS TO ANSS.
+      DISPLAY ANSS.
+      STOP RUN.
