@@ -0,0 +1,206 @@
+      IDENTIFICATION DIVISION.
+      PROGRAM-ID. 055A-REPORT.
+
+      ENVIRONMENT DIVISION.
+      INPUT-OUTPUT SECTION.
+      FILE-CONTROL.
+          SELECT ADMISSIONS-FILE ASSIGN TO "ADMISSIONS-GROUPS.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT REVENUE-REPORT ASSIGN TO "ADMISSIONS-REVENUE.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL.
+          COPY "RUN-PARM-SELECT.cpy".
+          COPY "PRINT-ROUTE-SELECT.cpy".
+
+      DATA DIVISION.
+      FILE SECTION.
+      FD ADMISSIONS-FILE.
+      01 LN PIC X(20).
+
+      FD REVENUE-REPORT.
+      01 REPORT-LINE PIC X(60).
+
+      COPY "RUN-PARM-FD.cpy".
+      COPY "PRINT-ROUTE-FD.cpy".
+
+      WORKING-STORAGE SECTION.
+      COPY "RUN-HEADER.cpy".
+      COPY "PRINT-SPOOL-WS.cpy".
+      COPY "RUN-PARM-WS.cpy".
+      01 WS-EOF PIC X VALUE 'N'.
+      01 NA PIC 9(3).
+      01 NC PIC 9(3).
+      01 NS PIC 9(3).
+
+      01 ADULT-RATE   PIC 9(5) VALUE 800.
+      01 ADULT-DISC   PIC 9(5) VALUE 200.
+      01 CHILD-RATE   PIC 9(5) VALUE 400.
+      01 CHILD-DISC   PIC 9(5) VALUE 100.
+      01 SENIOR-RATE  PIC 9(5) VALUE 600.
+      01 SENIOR-DISC  PIC 9(5) VALUE 150.
+
+      01 SHO PIC 9(3).
+      01 AMA PIC 9(3).
+
+      01 X-ADULT  PIC 9(6).
+      01 Y-ADULT  PIC 9(6).
+      01 X-CHILD  PIC 9(6).
+      01 Y-CHILD  PIC 9(6).
+      01 X-SENIOR PIC 9(6).
+      01 Y-SENIOR PIC 9(6).
+
+      01 WS-GROUP-COUNT   PIC 9(7) VALUE 0.
+      01 WS-GROSS-TOTAL   PIC 9(9) VALUE 0.
+      01 WS-DISCOUNT-TOTAL PIC 9(9) VALUE 0.
+      01 WS-NET-TOTAL     PIC 9(9) VALUE 0.
+
+      01 WS-CURRENCY-CODE PIC X(3) VALUE "LOC".
+      01 WS-CONV-RATE     PIC 9(3)V9(4) VALUE 1.0000.
+      01 WS-CURRENCY-IDX  PIC 9(2).
+      01 WS-GROSS-CONV    PIC 9(9) VALUE 0.
+      01 WS-DISCOUNT-CONV PIC 9(9) VALUE 0.
+      01 WS-NET-CONV      PIC 9(9) VALUE 0.
+
+      01 WS-CURRENCY-TABLE.
+         05 FILLER PIC X(3) VALUE "USD".
+         05 FILLER PIC 9(3)V9(4) VALUE 1.0000.
+         05 FILLER PIC X(3) VALUE "EUR".
+         05 FILLER PIC 9(3)V9(4) VALUE 0.9200.
+         05 FILLER PIC X(3) VALUE "GBP".
+         05 FILLER PIC 9(3)V9(4) VALUE 0.7900.
+      01 WS-CURRENCY-TABLE-TBL REDEFINES WS-CURRENCY-TABLE.
+         05 WS-CT-ENTRY OCCURS 3 TIMES.
+            10 WS-CT-CODE PIC X(3).
+            10 WS-CT-RATE PIC 9(3)V9(4).
+
+      01 WS-GROSS-LINE.
+         05 FILLER PIC X(22) VALUE "TOTAL GROSS FARE     :".
+         05 WS-R-GROSS PIC ZZZ,ZZZ,ZZ9.
+         05 FILLER PIC X(1) VALUE SPACES.
+         05 WS-R-GROSS-CCY PIC X(3).
+      01 WS-DISCOUNT-LINE.
+         05 FILLER PIC X(22) VALUE "TOTAL DISCOUNT GIVEN :".
+         05 WS-R-DISCOUNT PIC ZZZ,ZZZ,ZZ9.
+         05 FILLER PIC X(1) VALUE SPACES.
+         05 WS-R-DISCOUNT-CCY PIC X(3).
+      01 WS-NET-LINE.
+         05 FILLER PIC X(22) VALUE "NET COLLECTED        :".
+         05 WS-R-NET PIC ZZZ,ZZZ,ZZ9.
+         05 FILLER PIC X(1) VALUE SPACES.
+         05 WS-R-NET-CCY PIC X(3).
+      01 WS-GROUP-LINE.
+         05 FILLER PIC X(22) VALUE "GROUPS PROCESSED     :".
+         05 WS-R-GROUP PIC ZZZ,ZZ9.
+
+      PROCEDURE DIVISION.
+      MAIN.
+      COPY "RUN-PARM-READ.cpy".
+      MOVE "055A-REPORT" TO WS-RH-JOB-NAME.
+      MOVE 5 TO WS-RH-SEQ-NO.
+      COPY "RUN-HEADER-PRINT.cpy".
+      IF WS-AS-OF-DATE-OVERRIDE NOT = 0
+          MOVE WS-AS-OF-DATE-OVERRIDE TO WS-RH-RUN-DATE
+          MOVE WS-AS-OF-DATE-OVERRIDE TO WS-RHL-DATE
+          DISPLAY WS-RUN-HEADER-LINE
+      END-IF.
+      MOVE "ADMISSIONS REVENUE REPORT" TO WS-PRINT-REPORT-TITLE.
+
+      DISPLAY "ENTER CURRENCY CODE (LOC, USD, EUR, GBP): "
+          WITH NO ADVANCING.
+      ACCEPT WS-CURRENCY-CODE.
+      PERFORM FIND-CURRENCY-RATE.
+
+      DISPLAY "OUTPUT ROUTE (F=FILE/CONSOLE, P=PRINTER, E=EMAIL): "
+          WITH NO ADVANCING.
+      ACCEPT WS-PRINT-ROUTE.
+      IF WS-PRINT-ROUTE = "P"
+          OPEN OUTPUT PRINTER-QUEUE-FILE
+      END-IF.
+      IF WS-PRINT-ROUTE = "E"
+          OPEN OUTPUT EMAIL-OUTBOX-FILE
+          MOVE "TO: ADMISSIONS-DISTRIBUTION@LOCAL" TO EMAIL-OUTBOX-LINE
+          WRITE EMAIL-OUTBOX-LINE
+          MOVE "SUBJECT: ADMISSIONS REVENUE REPORT" TO EMAIL-OUTBOX-LINE
+          WRITE EMAIL-OUTBOX-LINE
+      END-IF.
+
+      OPEN INPUT ADMISSIONS-FILE.
+      OPEN OUTPUT REVENUE-REPORT.
+
+      PERFORM UNTIL WS-EOF = 'Y'
+          READ ADMISSIONS-FILE INTO LN
+              AT END MOVE 'Y' TO WS-EOF
+              NOT AT END PERFORM PRICE-GROUP
+          END-READ
+      END-PERFORM.
+
+      COMPUTE WS-GROSS-CONV ROUNDED = WS-GROSS-TOTAL * WS-CONV-RATE.
+      COMPUTE WS-DISCOUNT-CONV ROUNDED = WS-DISCOUNT-TOTAL * WS-CONV-RATE.
+      COMPUTE WS-NET-CONV ROUNDED = WS-NET-TOTAL * WS-CONV-RATE.
+
+      MOVE WS-GROSS-CONV TO WS-R-GROSS.
+      MOVE WS-DISCOUNT-CONV TO WS-R-DISCOUNT.
+      MOVE WS-NET-CONV TO WS-R-NET.
+      MOVE WS-GROUP-COUNT TO WS-R-GROUP.
+      MOVE WS-CURRENCY-CODE TO WS-R-GROSS-CCY.
+      MOVE WS-CURRENCY-CODE TO WS-R-DISCOUNT-CCY.
+      MOVE WS-CURRENCY-CODE TO WS-R-NET-CCY.
+
+      WRITE REPORT-LINE FROM WS-GROUP-LINE.
+      WRITE REPORT-LINE FROM WS-GROSS-LINE.
+      WRITE REPORT-LINE FROM WS-DISCOUNT-LINE.
+      WRITE REPORT-LINE FROM WS-NET-LINE.
+
+      MOVE WS-GROUP-LINE TO WS-PRINT-LINE-TEXT.
+      COPY "PRINT-SPOOL-LINE.cpy".
+      MOVE WS-GROSS-LINE TO WS-PRINT-LINE-TEXT.
+      COPY "PRINT-SPOOL-LINE.cpy".
+      MOVE WS-DISCOUNT-LINE TO WS-PRINT-LINE-TEXT.
+      COPY "PRINT-SPOOL-LINE.cpy".
+      MOVE WS-NET-LINE TO WS-PRINT-LINE-TEXT.
+      COPY "PRINT-SPOOL-LINE.cpy".
+      COPY "PRINT-SPOOL-FOOTER.cpy".
+
+      CLOSE ADMISSIONS-FILE.
+      CLOSE REVENUE-REPORT.
+      IF WS-PRINT-ROUTE = "P"
+          CLOSE PRINTER-QUEUE-FILE
+      END-IF.
+      IF WS-PRINT-ROUTE = "E"
+          CLOSE EMAIL-OUTBOX-FILE
+      END-IF.
+      STOP RUN.
+
+      COPY "PRINT-SPOOL-HEADER.cpy".
+
+      FIND-CURRENCY-RATE.
+      MOVE 1.0000 TO WS-CONV-RATE.
+      IF WS-CURRENCY-CODE NOT = "LOC"
+          PERFORM VARYING WS-CURRENCY-IDX FROM 1 BY 1
+                  UNTIL WS-CURRENCY-IDX > 3
+              IF WS-CT-CODE(WS-CURRENCY-IDX) = WS-CURRENCY-CODE
+                  MOVE WS-CT-RATE(WS-CURRENCY-IDX) TO WS-CONV-RATE
+              END-IF
+          END-PERFORM
+      END-IF.
+
+      PRICE-GROUP.
+      UNSTRING LN DELIMITED BY SPACE INTO NA NC NS.
+
+      COMPUTE X-ADULT = ADULT-RATE * NA.
+      DIVIDE NA BY 15 GIVING SHO REMAINDER AMA.
+      COMPUTE Y-ADULT = ADULT-DISC * SHO.
+
+      COMPUTE X-CHILD = CHILD-RATE * NC.
+      DIVIDE NC BY 15 GIVING SHO REMAINDER AMA.
+      COMPUTE Y-CHILD = CHILD-DISC * SHO.
+
+      COMPUTE X-SENIOR = SENIOR-RATE * NS.
+      DIVIDE NS BY 15 GIVING SHO REMAINDER AMA.
+      COMPUTE Y-SENIOR = SENIOR-DISC * SHO.
+
+      ADD 1 TO WS-GROUP-COUNT.
+      ADD X-ADULT X-CHILD X-SENIOR TO WS-GROSS-TOTAL.
+      ADD Y-ADULT Y-CHILD Y-SENIOR TO WS-DISCOUNT-TOTAL.
+      COMPUTE WS-NET-TOTAL = WS-NET-TOTAL
+          + (X-ADULT - Y-ADULT) + (X-CHILD - Y-CHILD)
+          + (X-SENIOR - Y-SENIOR).
