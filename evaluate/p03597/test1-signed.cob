@@ -0,0 +1,18 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. test1s.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 N PIC 99999.
+       01 A PIC 99999.
+       01 NS PIC S9(6).
+       01 RE PIC -(5)9.
+       PROCEDURE DIVISION.
+       MAIN.
+       	ACCEPT N.
+      	ACCEPT A.
+      	COMPUTE NS=N*N.
+      	SUBTRACT A FROM NS.
+      	MOVE NS TO RE.
+      	DISPLAY RE.
+        STOP RUN.
