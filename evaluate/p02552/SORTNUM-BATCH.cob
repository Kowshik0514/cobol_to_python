@@ -0,0 +1,128 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SORTNUM-BATCH.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT FLAG-FILE ASSIGN TO "SUSPENSE-FLAGS.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT SUMMARY-FILE ASSIGN TO "SUSPENSE-SUMMARY.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT EXCEPTION-FILE ASSIGN TO "SUSPENSE-EXCEPTIONS.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT ZERO-RESULTS-FILE ASSIGN TO "SUSPENSE-ZERO-RESULTS.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD FLAG-FILE.
+01 FLAG-REC           PIC X(10).
+
+FD SUMMARY-FILE.
+01 SUMMARY-REC         PIC X(60).
+
+FD EXCEPTION-FILE.
+01 EXCEPTION-REC        PIC X(60).
+
+FD ZERO-RESULTS-FILE.
+01 ZERO-RESULTS-REC     PIC X(20).
+
+WORKING-STORAGE SECTION.
+COPY "RUN-HEADER.cpy".
+COPY "OPS-STATS-WS.cpy".
+01 WS-EOF              PIC X VALUE 'N'.
+01 X                   PIC 9.
+01 WS-RAW-FLAG          PIC X(1).
+01 WS-ZERO-COUNT        PIC 9(7) VALUE 0.
+01 WS-NONZERO-COUNT     PIC 9(7) VALUE 0.
+01 WS-INVALID-COUNT     PIC 9(7) VALUE 0.
+01 WS-TOTAL-COUNT       PIC 9(7) VALUE 0.
+
+01 WS-ZERO-RESULT-LINE.
+   05 WS-ZR-RECORD-ID   PIC 9(7).
+   05 FILLER            PIC X(1) VALUE SPACES.
+   05 WS-ZR-ZERO-FLAG   PIC X(1).
+
+01 WS-EXCEPTION-LINE.
+   05 FILLER            PIC X(18) VALUE "INVALID FLAG VALUE".
+   05 FILLER            PIC X(2) VALUE SPACES.
+   05 WS-E-VALUE        PIC X(10).
+
+01 WS-SUMMARY-LINE.
+   05 FILLER            PIC X(18) VALUE "ACCOUNTS PROCESSED".
+   05 WS-S-TOTAL        PIC ZZZ,ZZ9.
+01 WS-ZERO-LINE.
+   05 FILLER            PIC X(18) VALUE "ZERO FLAGS       :".
+   05 WS-S-ZERO         PIC ZZZ,ZZ9.
+01 WS-NONZERO-LINE.
+   05 FILLER            PIC X(18) VALUE "NON-ZERO FLAGS   :".
+   05 WS-S-NONZERO      PIC ZZZ,ZZ9.
+01 WS-INVALID-LINE.
+   05 FILLER            PIC X(18) VALUE "INVALID ENTRIES  :".
+   05 WS-S-INVALID       PIC ZZZ,ZZ9.
+
+PROCEDURE DIVISION.
+MAIN.
+    MOVE "SORTNUM-BATCH" TO WS-RH-JOB-NAME.
+    MOVE 1 TO WS-RH-SEQ-NO.
+    COPY "RUN-HEADER-PRINT.cpy".
+    MOVE "SORTNUM-BATCH" TO WS-OPS-PROGRAM-NAME.
+    ACCEPT WS-OPS-START-TIME FROM TIME.
+
+    OPEN INPUT FLAG-FILE.
+    OPEN OUTPUT SUMMARY-FILE.
+    OPEN OUTPUT EXCEPTION-FILE.
+    OPEN OUTPUT ZERO-RESULTS-FILE.
+
+    PERFORM UNTIL WS-EOF = 'Y'
+        READ FLAG-FILE INTO FLAG-REC
+            AT END MOVE 'Y' TO WS-EOF
+            NOT AT END PERFORM TALLY-FLAG
+        END-READ
+    END-PERFORM.
+
+    MOVE WS-TOTAL-COUNT TO WS-S-TOTAL.
+    MOVE WS-ZERO-COUNT TO WS-S-ZERO.
+    MOVE WS-NONZERO-COUNT TO WS-S-NONZERO.
+    MOVE WS-INVALID-COUNT TO WS-S-INVALID.
+
+    WRITE SUMMARY-REC FROM WS-SUMMARY-LINE.
+    WRITE SUMMARY-REC FROM WS-ZERO-LINE.
+    WRITE SUMMARY-REC FROM WS-NONZERO-LINE.
+    WRITE SUMMARY-REC FROM WS-INVALID-LINE.
+
+    DISPLAY WS-SUMMARY-LINE.
+    DISPLAY WS-ZERO-LINE.
+    DISPLAY WS-NONZERO-LINE.
+    DISPLAY WS-INVALID-LINE.
+
+    CLOSE FLAG-FILE.
+    CLOSE SUMMARY-FILE.
+    CLOSE EXCEPTION-FILE.
+    CLOSE ZERO-RESULTS-FILE.
+
+    MOVE WS-TOTAL-COUNT TO WS-OPS-RECORDS-PROCESSED.
+    MOVE WS-INVALID-COUNT TO WS-OPS-EXCEPTIONS.
+    COPY "OPS-STATS-LOG.cpy".
+
+    GOBACK.
+
+TALLY-FLAG.
+    ADD 1 TO WS-TOTAL-COUNT.
+    MOVE WS-TOTAL-COUNT TO WS-ZR-RECORD-ID.
+    MOVE FLAG-REC(1:1) TO WS-RAW-FLAG.
+    IF WS-RAW-FLAG IS NUMERIC
+        MOVE WS-RAW-FLAG TO X
+        IF X = 0
+            ADD 1 TO WS-ZERO-COUNT
+            MOVE 'Y' TO WS-ZR-ZERO-FLAG
+        ELSE
+            ADD 1 TO WS-NONZERO-COUNT
+            MOVE 'N' TO WS-ZR-ZERO-FLAG
+        END-IF
+        WRITE ZERO-RESULTS-REC FROM WS-ZERO-RESULT-LINE
+    ELSE
+        ADD 1 TO WS-INVALID-COUNT
+        MOVE FLAG-REC TO WS-E-VALUE
+        WRITE EXCEPTION-REC FROM WS-EXCEPTION-LINE
+    END-IF.
