@@ -0,0 +1,60 @@
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. TEST120-SEQ.
+
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT COMPLEMENT-FEED-FILE ASSIGN TO "COMPLEMENT-FEED.DAT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-FILE-STATUS.
+
+ DATA DIVISION.
+ FILE SECTION.
+ FD COMPLEMENT-FEED-FILE.
+ 01 COMPLEMENT-FEED-REC.
+    05 CF-SEQUENCE   PIC X(80).
+
+ WORKING-STORAGE SECTION.
+
+ 01 WS-FILE-STATUS PIC X(2).
+ 01 SEQ-IN     PIC X(80).
+ 01 SEQ-OUT    PIC X(80).
+ 01 IDX        PIC 9(3).
+ 01 WS-LEN     PIC 9(3).
+ 01 B          PIC X(1).
+
+ PROCEDURE DIVISION.
+  ACCEPT SEQ-IN.
+  MOVE SPACES TO SEQ-OUT.
+  MOVE FUNCTION LENGTH(FUNCTION TRIM(SEQ-IN)) TO WS-LEN.
+
+  PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-LEN
+      MOVE SEQ-IN(IDX:1) TO B
+      EVALUATE TRUE
+          WHEN B = 'A'
+            MOVE 'T' TO SEQ-OUT(IDX:1)
+          WHEN B = 'T'
+            MOVE 'A' TO SEQ-OUT(IDX:1)
+          WHEN B = 'C'
+            MOVE 'G' TO SEQ-OUT(IDX:1)
+          WHEN B = 'G'
+            MOVE 'C' TO SEQ-OUT(IDX:1)
+          WHEN OTHER
+            MOVE B TO SEQ-OUT(IDX:1)
+      END-EVALUATE
+  END-PERFORM.
+
+  DISPLAY FUNCTION TRIM(SEQ-OUT).
+
+  MOVE SPACES TO COMPLEMENT-FEED-REC.
+  MOVE SEQ-OUT TO CF-SEQUENCE.
+  OPEN EXTEND COMPLEMENT-FEED-FILE.
+  IF WS-FILE-STATUS = "35"
+      OPEN OUTPUT COMPLEMENT-FEED-FILE
+      CLOSE COMPLEMENT-FEED-FILE
+      OPEN EXTEND COMPLEMENT-FEED-FILE
+  END-IF.
+  WRITE COMPLEMENT-FEED-REC.
+  CLOSE COMPLEMENT-FEED-FILE.
+
+  STOP RUN.
