@@ -0,0 +1,47 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. P02811-VALIDATED.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 LN             PIC X(10).
+01 K-IN           PIC X(3).
+01 X-IN           PIC X(6).
+01 K              PIC 9(3).
+01 X              PIC 9(6).
+
+01 LS-PROGRAM-NAME PIC X(16) VALUE "P02811-VALIDATED".
+01 LS-FIELD-NAME   PIC X(16).
+01 LS-BAD-VALUE    PIC X(20).
+01 WS-EDIT-VALID   PIC X.
+
+PROCEDURE DIVISION.
+  ACCEPT LN.
+  UNSTRING LN DELIMITED BY SPACE INTO K-IN X-IN.
+
+  CALL "NUMERIC-EDIT" USING K-IN WS-EDIT-VALID.
+
+  IF WS-EDIT-VALID = 'N'
+      MOVE "K" TO LS-FIELD-NAME
+      MOVE K-IN TO LS-BAD-VALUE
+      CALL "LOG-SYSERR" USING LS-PROGRAM-NAME LS-FIELD-NAME
+          LS-BAD-VALUE
+      DISPLAY "INVALID INPUT - SEE SYSERR.DAT"
+  ELSE
+      CALL "NUMERIC-EDIT" USING X-IN WS-EDIT-VALID
+      IF WS-EDIT-VALID = 'N'
+          MOVE "X" TO LS-FIELD-NAME
+          MOVE X-IN TO LS-BAD-VALUE
+          CALL "LOG-SYSERR" USING LS-PROGRAM-NAME LS-FIELD-NAME
+              LS-BAD-VALUE
+          DISPLAY "INVALID INPUT - SEE SYSERR.DAT"
+      ELSE
+          MOVE K-IN TO K
+          MOVE X-IN TO X
+          IF X <= 500 * K
+              DISPLAY "Yes"
+          ELSE
+              DISPLAY "No"
+          END-IF
+      END-IF
+  END-IF.
+  STOP RUN.
