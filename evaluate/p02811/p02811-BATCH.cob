@@ -0,0 +1,81 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. P02811-BATCH.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CLAIM-FILE ASSIGN TO "EXPENSE-CLAIMS.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT SUMMARY-REPORT ASSIGN TO "EXPENSE-SUMMARY.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD CLAIM-FILE.
+01 LN             PIC X(10).
+
+FD SUMMARY-REPORT.
+01 SUMMARY-LINE    PIC X(40).
+
+WORKING-STORAGE SECTION.
+01 WS-EOF          PIC X VALUE 'N'.
+01 K               PIC 9(3).
+01 X               PIC 9(6).
+
+01 WS-APPROVED-TOTAL    PIC 9(9) VALUE 0.
+01 WS-REJECTED-TOTAL    PIC 9(9) VALUE 0.
+01 WS-APPROVED-COUNT    PIC 9(7) VALUE 0.
+01 WS-REJECTED-COUNT    PIC 9(7) VALUE 0.
+
+01 WS-APPROVED-LINE.
+   05 FILLER         PIC X(22) VALUE "TOTAL APPROVED AMOUNT:".
+   05 WS-A-AMOUNT     PIC ZZZ,ZZZ,ZZ9.
+01 WS-REJECTED-LINE.
+   05 FILLER         PIC X(22) VALUE "TOTAL REJECTED AMOUNT:".
+   05 WS-R-AMOUNT     PIC ZZZ,ZZZ,ZZ9.
+01 WS-APPROVED-CNT-LINE.
+   05 FILLER         PIC X(22) VALUE "APPROVED CLAIM COUNT :".
+   05 WS-A-COUNT      PIC ZZZ,ZZ9.
+01 WS-REJECTED-CNT-LINE.
+   05 FILLER         PIC X(22) VALUE "REJECTED CLAIM COUNT :".
+   05 WS-R-COUNT      PIC ZZZ,ZZ9.
+
+PROCEDURE DIVISION.
+  OPEN INPUT CLAIM-FILE.
+  OPEN OUTPUT SUMMARY-REPORT.
+
+  PERFORM UNTIL WS-EOF = 'Y'
+      READ CLAIM-FILE INTO LN
+          AT END MOVE 'Y' TO WS-EOF
+          NOT AT END PERFORM CHECK-CLAIM
+      END-READ
+  END-PERFORM.
+
+  MOVE WS-APPROVED-TOTAL TO WS-A-AMOUNT.
+  MOVE WS-REJECTED-TOTAL TO WS-R-AMOUNT.
+  MOVE WS-APPROVED-COUNT TO WS-A-COUNT.
+  MOVE WS-REJECTED-COUNT TO WS-R-COUNT.
+
+  WRITE SUMMARY-LINE FROM WS-APPROVED-LINE.
+  WRITE SUMMARY-LINE FROM WS-REJECTED-LINE.
+  WRITE SUMMARY-LINE FROM WS-APPROVED-CNT-LINE.
+  WRITE SUMMARY-LINE FROM WS-REJECTED-CNT-LINE.
+
+  DISPLAY WS-APPROVED-LINE.
+  DISPLAY WS-REJECTED-LINE.
+  DISPLAY WS-APPROVED-CNT-LINE.
+  DISPLAY WS-REJECTED-CNT-LINE.
+
+  CLOSE CLAIM-FILE.
+  CLOSE SUMMARY-REPORT.
+  STOP RUN.
+
+CHECK-CLAIM.
+  UNSTRING LN DELIMITED BY SPACE INTO K X.
+  IF X <= 500 * K
+      ADD 1 TO WS-APPROVED-COUNT
+      ADD X TO WS-APPROVED-TOTAL
+  ELSE
+      ADD 1 TO WS-REJECTED-COUNT
+      ADD X TO WS-REJECTED-TOTAL
+  END-IF.
