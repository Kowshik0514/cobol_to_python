@@ -0,0 +1,58 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PROGRAM_ID_SAFE.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ERROR-FILE ASSIGN TO "DIGIT-WIDTH-ERRORS.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD ERROR-FILE.
+01 ERROR-LINE            PIC X(40).
+
+WORKING-STORAGE SECTION.
+01 LN           PIC X(13).
+01 N            PIC 9(10).
+01 K            PIC 9(2).
+01 cnt          PIC 9(2).
+01 ans          PIC X(2).
+01 WS-VALID     PIC X VALUE 'Y'.
+
+01 WS-ERROR-REC.
+   05 FILLER             PIC X(15) VALUE "INVALID INPUT: ".
+   05 WS-E-N             PIC 9(10).
+   05 FILLER             PIC X(4) VALUE " K= ".
+   05 WS-E-K             PIC 9(2).
+
+PROCEDURE DIVISION.
+  OPEN OUTPUT ERROR-FILE.
+
+  ACCEPT LN.
+  UNSTRING LN DELIMITED BY SPACE INTO N K.
+  MOVE 'Y' TO WS-VALID.
+
+  IF K < 2
+      MOVE 'N' TO WS-VALID
+  END-IF.
+  IF N = 0
+      MOVE 'N' TO WS-VALID
+  END-IF.
+
+  IF WS-VALID = 'N'
+      MOVE N TO WS-E-N
+      MOVE K TO WS-E-K
+      WRITE ERROR-LINE FROM WS-ERROR-REC
+      DISPLAY WS-ERROR-REC
+  ELSE
+      MOVE 1 TO cnt
+      PERFORM UNTIL N < K ** cnt
+          ADD 1 TO cnt
+      END-PERFORM
+      MOVE cnt TO ans
+      DISPLAY ans
+  END-IF.
+
+  CLOSE ERROR-FILE.
+  STOP RUN.
