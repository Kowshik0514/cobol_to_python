@@ -0,0 +1,58 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. P02766-VALIDATED.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 LN           PIC X(13).
+01 N-IN         PIC X(10).
+01 K-IN         PIC X(2).
+01 N            PIC 9(10).
+01 K            PIC 9(2).
+01 cnt          PIC 9(2).
+01 ans          PIC X(2).
+
+01 LS-PROGRAM-NAME PIC X(16) VALUE "P02766-VALIDATED".
+01 LS-FIELD-NAME   PIC X(16).
+01 LS-BAD-VALUE    PIC X(20).
+01 WS-EDIT-VALID   PIC X.
+
+PROCEDURE DIVISION.
+  ACCEPT LN.
+  UNSTRING LN DELIMITED BY SPACE INTO N-IN K-IN.
+
+  CALL "NUMERIC-EDIT" USING N-IN WS-EDIT-VALID.
+
+  IF WS-EDIT-VALID = 'N'
+      MOVE "N" TO LS-FIELD-NAME
+      MOVE N-IN TO LS-BAD-VALUE
+      CALL "LOG-SYSERR" USING LS-PROGRAM-NAME LS-FIELD-NAME
+          LS-BAD-VALUE
+      DISPLAY "INVALID INPUT - SEE SYSERR.DAT"
+  ELSE
+      CALL "NUMERIC-EDIT" USING K-IN WS-EDIT-VALID
+      IF WS-EDIT-VALID = 'N'
+          MOVE "K" TO LS-FIELD-NAME
+          MOVE K-IN TO LS-BAD-VALUE
+          CALL "LOG-SYSERR" USING LS-PROGRAM-NAME LS-FIELD-NAME
+              LS-BAD-VALUE
+          DISPLAY "INVALID INPUT - SEE SYSERR.DAT"
+      ELSE
+          MOVE N-IN TO N
+          MOVE K-IN TO K
+          IF K < 2 OR N = 0
+              MOVE "NK" TO LS-FIELD-NAME
+              MOVE LN TO LS-BAD-VALUE
+              CALL "LOG-SYSERR" USING LS-PROGRAM-NAME LS-FIELD-NAME
+                  LS-BAD-VALUE
+              DISPLAY "INVALID INPUT - SEE SYSERR.DAT"
+          ELSE
+              MOVE 1 TO cnt
+              PERFORM UNTIL N < K ** cnt
+                  ADD 1 TO cnt
+              END-PERFORM
+              MOVE cnt TO ans
+              DISPLAY ans
+          END-IF
+      END-IF
+  END-IF.
+  STOP RUN.
