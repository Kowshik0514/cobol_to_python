@@ -0,0 +1,77 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. P02700-BATCH.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT REQUEST-FILE ASSIGN TO "SUPPLY-REQUEST.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT FEASIBILITY-REPORT ASSIGN TO "SUPPLY-FEASIBILITY.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD REQUEST-FILE.
+01 ln                  PIC X(15).
+
+FD FEASIBILITY-REPORT.
+01 REPORT-LINE          PIC X(40).
+
+WORKING-STORAGE SECTION.
+01 WS-EOF               PIC X VALUE 'N'.
+01 A                    PIC 9(10).
+01 B                    PIC 9(10).
+01 C                    PIC 9(10).
+01 D                    PIC 9(10).
+01 TK                   PIC 9(10).
+01 AO                   PIC 9(10).
+01 WS-LINE-COUNT         PIC 9(7) VALUE 0.
+01 WS-YES-COUNT          PIC 9(7) VALUE 0.
+01 WS-NO-COUNT           PIC 9(7) VALUE 0.
+
+01 WS-REPORT-REC.
+   05 WS-R-RESULT        PIC X(3).
+   05 FILLER             PIC X(2) VALUE SPACES.
+   05 FILLER             PIC X(4) VALUE "TK= ".
+   05 WS-R-TK            PIC Z(9)9.
+   05 FILLER             PIC X(2) VALUE SPACES.
+   05 FILLER             PIC X(4) VALUE "AO= ".
+   05 WS-R-AO            PIC Z(9)9.
+
+PROCEDURE DIVISION.
+MAIN.
+    OPEN INPUT REQUEST-FILE.
+    OPEN OUTPUT FEASIBILITY-REPORT.
+
+    PERFORM UNTIL WS-EOF = 'Y'
+        READ REQUEST-FILE INTO ln
+            AT END MOVE 'Y' TO WS-EOF
+            NOT AT END PERFORM CHECK-FEASIBILITY
+        END-READ
+    END-PERFORM.
+
+    DISPLAY "LINES PROCESSED: " WS-LINE-COUNT.
+    DISPLAY "FEASIBLE (YES) : " WS-YES-COUNT.
+    DISPLAY "NOT FEASIBLE   : " WS-NO-COUNT.
+
+    CLOSE REQUEST-FILE.
+    CLOSE FEASIBILITY-REPORT.
+
+    GOBACK.
+
+CHECK-FEASIBILITY.
+    UNSTRING ln DELIMITED BY SPACE INTO A B C D.
+    COMPUTE TK = (C + B - 1) / B.
+    COMPUTE AO = (A + D - 1) / D.
+    ADD 1 TO WS-LINE-COUNT.
+    MOVE TK TO WS-R-TK.
+    MOVE AO TO WS-R-AO.
+    IF TK <= AO
+        MOVE "Yes" TO WS-R-RESULT
+        ADD 1 TO WS-YES-COUNT
+    ELSE
+        MOVE "No " TO WS-R-RESULT
+        ADD 1 TO WS-NO-COUNT
+    END-IF.
+    WRITE REPORT-LINE FROM WS-REPORT-REC.
+    DISPLAY WS-REPORT-REC.
