@@ -0,0 +1,79 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. 158A-BATCH.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CODE-FILE ASSIGN TO "QC-CODES.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT RESULTS-FILE ASSIGN TO "QC-RESULTS.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD CODE-FILE.
+01 CODE-REC           PIC X(3).
+
+FD RESULTS-FILE.
+01 RESULTS-REC         PIC X(20).
+
+WORKING-STORAGE SECTION.
+COPY "OPS-STATS-WS.cpy".
+01 WS-EOF             PIC X VALUE 'N'.
+01 WS-LOCK-PROGRAM-NAME PIC X(20) VALUE "158A-BATCH".
+01 WS-LOCK-RESULT       PIC X.
+01 WS-RECORD-ID        PIC 9(7) VALUE 0.
+01 WS-DUP-COUNT        PIC 9(7) VALUE 0.
+01 INP.
+   03 S1       PIC X.
+   03 S2       PIC X.
+   03 S3       PIC X.
+
+01 WS-RESULT-LINE.
+   05 WS-R-RECORD-ID    PIC 9(7).
+   05 FILLER            PIC X(1) VALUE SPACES.
+   05 WS-R-DUP-FLAG      PIC X(1).
+
+PROCEDURE DIVISION.
+MAIN-001.
+    MOVE "158A-BATCH" TO WS-OPS-PROGRAM-NAME.
+    ACCEPT WS-OPS-START-TIME FROM TIME.
+
+    CALL "ACQUIRE-RUN-LOCK" USING WS-LOCK-PROGRAM-NAME WS-LOCK-RESULT.
+    IF WS-LOCK-RESULT = 'N'
+        DISPLAY "BATCH WINDOW CONFLICT - 158A-BATCH IS ALREADY RUNNING"
+        MOVE 1 TO RETURN-CODE
+        GOBACK
+    END-IF.
+
+    OPEN INPUT CODE-FILE.
+    OPEN OUTPUT RESULTS-FILE.
+
+    PERFORM UNTIL WS-EOF = 'Y'
+        READ CODE-FILE INTO INP
+            AT END MOVE 'Y' TO WS-EOF
+            NOT AT END PERFORM CHECK-CODE
+        END-READ
+    END-PERFORM.
+
+    CLOSE CODE-FILE.
+    CLOSE RESULTS-FILE.
+
+    MOVE WS-RECORD-ID TO WS-OPS-RECORDS-PROCESSED.
+    MOVE WS-DUP-COUNT TO WS-OPS-EXCEPTIONS.
+    COPY "OPS-STATS-LOG.cpy".
+
+    CALL "RELEASE-RUN-LOCK" USING WS-LOCK-PROGRAM-NAME.
+
+    GOBACK.
+
+CHECK-CODE.
+    ADD 1 TO WS-RECORD-ID.
+    MOVE WS-RECORD-ID TO WS-R-RECORD-ID.
+    IF (S1 = S2) AND (S1 = S3)
+        MOVE 'Y' TO WS-R-DUP-FLAG
+        ADD 1 TO WS-DUP-COUNT
+    ELSE
+        MOVE 'N' TO WS-R-DUP-FLAG
+    END-IF.
+    WRITE RESULTS-REC FROM WS-RESULT-LINE.
