@@ -0,0 +1,32 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. 158A-VALIDATED.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 INP.
+   03 S1       PIC X.
+   03 S2       PIC X.
+   03 S3       PIC X.
+
+01 LS-PROGRAM-NAME PIC X(16) VALUE "158A-VALIDATED".
+01 LS-FIELD-NAME   PIC X(16) VALUE "INP".
+01 LS-BAD-VALUE    PIC X(20).
+
+PROCEDURE DIVISION.
+MAIN-001.
+  ACCEPT INP.
+
+  IF INP = SPACES
+      MOVE INP TO LS-BAD-VALUE
+      CALL "LOG-SYSERR" USING LS-PROGRAM-NAME LS-FIELD-NAME
+          LS-BAD-VALUE
+      DISPLAY "INVALID CODE - SEE SYSERR.DAT"
+  ELSE
+      IF (S1 = S2) AND (S1 = S3)
+          DISPLAY 'No'
+      ELSE
+          DISPLAY 'Yes'
+      END-IF
+  END-IF.
+MAIN-EXIT.
+  STOP RUN.
