@@ -0,0 +1,66 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. 158A-LOG.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT QC-EXCEPTIONS ASSIGN TO "QC-EXCEPTIONS.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD QC-EXCEPTIONS.
+01 QC-EXCEPTION-REC       PIC X(40).
+
+WORKING-STORAGE SECTION.
+01 WS-FILE-STATUS        PIC X(2).
+COPY "RUN-HEADER.cpy".
+01 INP.
+   03 S1       PIC X.
+   03 S2       PIC X.
+   03 S3       PIC X.
+
+01 WS-DATE-PART          PIC 9(8).
+01 WS-TIME-PART          PIC 9(8).
+
+01 WS-EXCEPTION-LINE.
+   05 WS-E-DATE           PIC 9(8).
+   05 FILLER              PIC X VALUE '-'.
+   05 WS-E-TIME           PIC 9(8).
+   05 FILLER              PIC X(2) VALUE SPACES.
+   05 FILLER              PIC X(16) VALUE "DUPLICATE CODE: ".
+   05 WS-E-S1             PIC X.
+   05 WS-E-S2             PIC X.
+   05 WS-E-S3             PIC X.
+
+PROCEDURE DIVISION.
+MAIN-001.
+  MOVE "158A-LOG" TO WS-RH-JOB-NAME.
+  MOVE 6 TO WS-RH-SEQ-NO.
+  COPY "RUN-HEADER-PRINT.cpy".
+
+  OPEN EXTEND QC-EXCEPTIONS.
+  IF WS-FILE-STATUS = "35"
+    OPEN OUTPUT QC-EXCEPTIONS
+    CLOSE QC-EXCEPTIONS
+    OPEN EXTEND QC-EXCEPTIONS
+  END-IF.
+  ACCEPT INP.
+
+  IF (S1 = S2) AND (S1 = S3)
+    ACCEPT WS-DATE-PART FROM DATE YYYYMMDD
+    ACCEPT WS-TIME-PART FROM TIME
+    MOVE WS-DATE-PART TO WS-E-DATE
+    MOVE WS-TIME-PART TO WS-E-TIME
+    MOVE S1 TO WS-E-S1
+    MOVE S2 TO WS-E-S2
+    MOVE S3 TO WS-E-S3
+    WRITE QC-EXCEPTION-REC FROM WS-EXCEPTION-LINE
+    DISPLAY 'No'
+  ELSE
+    DISPLAY 'Yes'
+  END-IF.
+MAIN-EXIT.
+  CLOSE QC-EXCEPTIONS.
+  STOP RUN.
