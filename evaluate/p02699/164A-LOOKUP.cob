@@ -0,0 +1,102 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. 164A-LOOKUP.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SHIPMENT-FILE ASSIGN TO "SHIPMENT-WEIGHTS.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT SHIPMENT-INDEX-FILE ASSIGN TO "SHIPMENT-WEIGHTS-IDX.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS SI-SHIP-ID
+        FILE STATUS IS WS-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD SHIPMENT-FILE.
+01 SHIPMENT-REC         PIC X(20).
+
+FD SHIPMENT-INDEX-FILE.
+01 SHIPMENT-INDEX-REC.
+   05 SI-SHIP-ID         PIC X(6).
+   05 SI-S                PIC 9(3).
+   05 SI-W                PIC 9(3).
+
+WORKING-STORAGE SECTION.
+01 WS-FILE-STATUS         PIC XX.
+01 WS-EOF                 PIC X VALUE 'N'.
+01 WS-BUILD-COUNT         PIC 9(7) VALUE 0.
+01 WS-MODE                PIC X VALUE SPACE.
+01 WS-LOOKUP-ID           PIC X(6).
+01 WS-MARGIN-PCT          PIC 9(3) VALUE 0.
+01 WS-THRESHOLD           PIC 9(5)V9(2).
+
+PROCEDURE DIVISION.
+MAIN.
+    DISPLAY "MODE - (B)UILD INDEX OR (L)OOKUP: " WITH NO ADVANCING.
+    ACCEPT WS-MODE.
+
+    IF WS-MODE = 'B' OR WS-MODE = 'b'
+        PERFORM BUILD-INDEX
+    ELSE
+        PERFORM LOOKUP-SHIPMENT
+    END-IF.
+
+    STOP RUN.
+
+BUILD-INDEX.
+    OPEN INPUT SHIPMENT-FILE.
+    OPEN OUTPUT SHIPMENT-INDEX-FILE.
+
+    PERFORM UNTIL WS-EOF = 'Y'
+        READ SHIPMENT-FILE INTO SHIPMENT-REC
+            AT END MOVE 'Y' TO WS-EOF
+            NOT AT END PERFORM LOAD-SHIPMENT-RECORD
+        END-READ
+    END-PERFORM.
+
+    DISPLAY "SHIPMENT RECORDS INDEXED: " WS-BUILD-COUNT.
+
+    CLOSE SHIPMENT-FILE.
+    CLOSE SHIPMENT-INDEX-FILE.
+
+LOAD-SHIPMENT-RECORD.
+    UNSTRING SHIPMENT-REC DELIMITED BY ' '
+        INTO SI-SHIP-ID SI-S SI-W.
+    WRITE SHIPMENT-INDEX-REC
+        INVALID KEY
+            DISPLAY "DUPLICATE SHIPMENT ID SKIPPED: " SI-SHIP-ID
+        NOT INVALID KEY
+            ADD 1 TO WS-BUILD-COUNT
+    END-WRITE.
+
+LOOKUP-SHIPMENT.
+    DISPLAY "ENTER SAFETY MARGIN PERCENT: " WITH NO ADVANCING.
+    ACCEPT WS-MARGIN-PCT.
+    DISPLAY "ENTER SHIPMENT ID: " WITH NO ADVANCING.
+    ACCEPT WS-LOOKUP-ID.
+
+    OPEN INPUT SHIPMENT-INDEX-FILE.
+    IF WS-FILE-STATUS NOT = "00"
+        DISPLAY "SHIPMENT INDEX NOT AVAILABLE - RUN (B)UILD FIRST"
+        STOP RUN
+    END-IF.
+    MOVE WS-LOOKUP-ID TO SI-SHIP-ID.
+    READ SHIPMENT-INDEX-FILE
+        INVALID KEY
+            DISPLAY "SHIPMENT ID NOT FOUND: " WS-LOOKUP-ID
+        NOT INVALID KEY
+            PERFORM REPORT-SAFETY
+    END-READ.
+    CLOSE SHIPMENT-INDEX-FILE.
+
+REPORT-SAFETY.
+    COMPUTE WS-THRESHOLD = SI-S * (100 - WS-MARGIN-PCT) / 100.
+    IF SI-W >= WS-THRESHOLD
+        DISPLAY "SHIPMENT " SI-SHIP-ID " IS UNSAFE (S=" SI-S
+            " W=" SI-W ")"
+    ELSE
+        DISPLAY "SHIPMENT " SI-SHIP-ID " IS SAFE (S=" SI-S
+            " W=" SI-W ")"
+    END-IF.
