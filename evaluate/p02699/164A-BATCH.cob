@@ -0,0 +1,140 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. 164A-BATCH.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SHIPMENT-FILE ASSIGN TO "SHIPMENT-WEIGHTS.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT EXCEPTION-FILE ASSIGN TO "SHIPMENT-EXCEPTIONS.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "164A-CHECKPOINT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    COPY "RUN-PARM-SELECT.cpy".
+
+DATA DIVISION.
+FILE SECTION.
+FD SHIPMENT-FILE.
+01 SHIPMENT-REC         PIC X(20).
+
+FD EXCEPTION-FILE.
+01 EXCEPTION-LINE        PIC X(40).
+
+FD CHECKPOINT-FILE.
+01 CHECKPOINT-REC.
+   05 CP-PROCESSED-COUNT PIC 9(7).
+   05 CP-UNSAFE-COUNT    PIC 9(7).
+
+COPY "RUN-PARM-FD.cpy".
+
+WORKING-STORAGE SECTION.
+COPY "OPS-STATS-WS.cpy".
+COPY "RUN-PARM-WS.cpy".
+01 WS-EOF                PIC X VALUE 'N'.
+01 SHIP-ID               PIC X(6).
+01 S                     PIC 9(3).
+01 W                     PIC 9(3).
+01 WS-PROCESSED-COUNT     PIC 9(7) VALUE 0.
+01 WS-UNSAFE-COUNT        PIC 9(7) VALUE 0.
+01 WS-MARGIN-PCT          PIC 9(3) VALUE 0.
+01 WS-THRESHOLD           PIC 9(5)V9(2).
+01 WS-CHECKPOINT-EVERY    PIC 9(5) VALUE 100.
+01 WS-SKIP-COUNT          PIC 9(7) VALUE 0.
+01 WS-SKIP-UNSAFE-COUNT   PIC 9(7) VALUE 0.
+
+01 WS-EXCEPTION-REC.
+   05 FILLER             PIC X(10) VALUE "UNSAFE ID:".
+   05 WS-E-ID            PIC X(6).
+   05 FILLER             PIC X(2) VALUE SPACES.
+   05 FILLER             PIC X(2) VALUE "S=".
+   05 WS-E-S             PIC ZZ9.
+   05 FILLER             PIC X(4) VALUE " W=".
+   05 WS-E-W             PIC ZZ9.
+
+PROCEDURE DIVISION.
+MAIN.
+    MOVE "164A-BATCH" TO WS-OPS-PROGRAM-NAME.
+    ACCEPT WS-OPS-START-TIME FROM TIME.
+
+    COPY "RUN-PARM-READ.cpy".
+    IF WS-NUMERIC-PARM-2-OVERRIDE > 0
+        MOVE WS-NUMERIC-PARM-2-OVERRIDE TO WS-MARGIN-PCT
+    ELSE
+        DISPLAY "ENTER SAFETY MARGIN PERCENT: " WITH NO ADVANCING
+        ACCEPT WS-MARGIN-PCT
+    END-IF.
+
+    PERFORM LOAD-CHECKPOINT.
+
+    OPEN INPUT SHIPMENT-FILE.
+    IF WS-SKIP-COUNT > 0
+        OPEN EXTEND EXCEPTION-FILE
+        PERFORM SKIP-PROCESSED-RECORDS
+        MOVE WS-SKIP-COUNT TO WS-PROCESSED-COUNT
+        MOVE WS-SKIP-UNSAFE-COUNT TO WS-UNSAFE-COUNT
+    ELSE
+        OPEN OUTPUT EXCEPTION-FILE
+    END-IF.
+
+    PERFORM UNTIL WS-EOF = 'Y'
+        READ SHIPMENT-FILE INTO SHIPMENT-REC
+            AT END MOVE 'Y' TO WS-EOF
+            NOT AT END PERFORM CHECK-SHIPMENT
+        END-READ
+    END-PERFORM.
+
+    DISPLAY "SHIPMENTS PROCESSED: " WS-PROCESSED-COUNT.
+    DISPLAY "UNSAFE SHIPMENTS   : " WS-UNSAFE-COUNT.
+
+    CLOSE SHIPMENT-FILE.
+    CLOSE EXCEPTION-FILE.
+
+    MOVE WS-PROCESSED-COUNT TO WS-OPS-RECORDS-PROCESSED.
+    MOVE WS-UNSAFE-COUNT TO WS-OPS-EXCEPTIONS.
+    COPY "OPS-STATS-LOG.cpy".
+
+    MOVE 0 TO WS-PROCESSED-COUNT.
+    MOVE 0 TO WS-UNSAFE-COUNT.
+    PERFORM SAVE-CHECKPOINT.
+
+    GOBACK.
+
+LOAD-CHECKPOINT.
+    OPEN INPUT CHECKPOINT-FILE.
+    READ CHECKPOINT-FILE
+        AT END MOVE 0 TO WS-SKIP-COUNT
+               MOVE 0 TO WS-SKIP-UNSAFE-COUNT
+        NOT AT END MOVE CP-PROCESSED-COUNT TO WS-SKIP-COUNT
+                   MOVE CP-UNSAFE-COUNT TO WS-SKIP-UNSAFE-COUNT
+    END-READ.
+    CLOSE CHECKPOINT-FILE.
+
+SKIP-PROCESSED-RECORDS.
+    PERFORM WS-SKIP-COUNT TIMES
+        READ SHIPMENT-FILE INTO SHIPMENT-REC
+            AT END MOVE 'Y' TO WS-EOF
+        END-READ
+    END-PERFORM.
+
+SAVE-CHECKPOINT.
+    MOVE WS-PROCESSED-COUNT TO CP-PROCESSED-COUNT.
+    MOVE WS-UNSAFE-COUNT TO CP-UNSAFE-COUNT.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    WRITE CHECKPOINT-REC.
+    CLOSE CHECKPOINT-FILE.
+
+CHECK-SHIPMENT.
+    UNSTRING SHIPMENT-REC DELIMITED BY ' '
+        INTO SHIP-ID S W.
+    ADD 1 TO WS-PROCESSED-COUNT.
+    COMPUTE WS-THRESHOLD = S * (100 - WS-MARGIN-PCT) / 100.
+    IF (W >= WS-THRESHOLD)
+        ADD 1 TO WS-UNSAFE-COUNT
+        MOVE SHIP-ID TO WS-E-ID
+        MOVE S TO WS-E-S
+        MOVE W TO WS-E-W
+        WRITE EXCEPTION-LINE FROM WS-EXCEPTION-REC
+    END-IF.
+    IF FUNCTION MOD(WS-PROCESSED-COUNT, WS-CHECKPOINT-EVERY) = 0
+        PERFORM SAVE-CHECKPOINT
+    END-IF.
