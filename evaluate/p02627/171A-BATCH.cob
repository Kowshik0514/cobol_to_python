@@ -0,0 +1,99 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. 171A-BATCH.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CODE-FILE ASSIGN TO "CUSTOMER-CODES.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT CLASS-REPORT ASSIGN TO "CUSTOMER-CODE-CLASS.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD CODE-FILE.
+01 CODE-REC             PIC X(30).
+
+FD CLASS-REPORT.
+01 REPORT-LINE           PIC X(60).
+
+WORKING-STORAGE SECTION.
+COPY "RUN-HEADER.cpy".
+01 WS-EOF               PIC X VALUE 'N'.
+01 CODE-IN              PIC X(30).
+01 IDX                  PIC 9(2).
+01 WS-LEN               PIC 9(2).
+01 A                    PIC X.
+01 WS-CODE-COUNT        PIC 9(7) VALUE 0.
+01 WS-UPPER-COUNT       PIC 9(4).
+01 WS-LOWER-COUNT       PIC 9(4).
+01 WS-DIGIT-COUNT       PIC 9(4).
+01 WS-SPECIAL-COUNT     PIC 9(4).
+
+01 WS-REPORT-REC.
+   05 WS-R-CODE          PIC X(30).
+   05 FILLER             PIC X(2) VALUE SPACES.
+   05 FILLER             PIC X(3) VALUE "U=".
+   05 WS-R-UPPER         PIC Z(3)9.
+   05 FILLER             PIC X(3) VALUE " L=".
+   05 WS-R-LOWER         PIC Z(3)9.
+   05 FILLER             PIC X(3) VALUE " D=".
+   05 WS-R-DIGIT         PIC Z(3)9.
+   05 FILLER             PIC X(3) VALUE " S=".
+   05 WS-R-SPECIAL       PIC Z(3)9.
+
+PROCEDURE DIVISION.
+MAIN.
+    MOVE "171A-BATCH" TO WS-RH-JOB-NAME.
+    MOVE 3 TO WS-RH-SEQ-NO.
+    COPY "RUN-HEADER-PRINT.cpy".
+
+    OPEN INPUT CODE-FILE.
+    OPEN OUTPUT CLASS-REPORT.
+
+    PERFORM UNTIL WS-EOF = 'Y'
+        READ CODE-FILE INTO CODE-IN
+            AT END MOVE 'Y' TO WS-EOF
+            NOT AT END PERFORM CLASSIFY-CODE
+        END-READ
+    END-PERFORM.
+
+    DISPLAY "CODES PROCESSED: " WS-CODE-COUNT.
+
+    CLOSE CODE-FILE.
+    CLOSE CLASS-REPORT.
+
+    GOBACK.
+
+CLASSIFY-CODE.
+    ADD 1 TO WS-CODE-COUNT.
+    MOVE 0 TO WS-UPPER-COUNT.
+    MOVE 0 TO WS-LOWER-COUNT.
+    MOVE 0 TO WS-DIGIT-COUNT.
+    MOVE 0 TO WS-SPECIAL-COUNT.
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(CODE-IN)) TO WS-LEN.
+
+    PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-LEN
+        MOVE CODE-IN(IDX:1) TO A
+        IF (A >= 'A' AND A <= 'Z')
+            ADD 1 TO WS-UPPER-COUNT
+        ELSE
+            IF (A >= 'a' AND A <= 'z')
+                ADD 1 TO WS-LOWER-COUNT
+            ELSE
+                IF (A >= '0' AND A <= '9')
+                    ADD 1 TO WS-DIGIT-COUNT
+                ELSE
+                    ADD 1 TO WS-SPECIAL-COUNT
+                END-IF
+            END-IF
+        END-IF
+    END-PERFORM.
+
+    MOVE CODE-IN TO WS-R-CODE.
+    MOVE WS-UPPER-COUNT TO WS-R-UPPER.
+    MOVE WS-LOWER-COUNT TO WS-R-LOWER.
+    MOVE WS-DIGIT-COUNT TO WS-R-DIGIT.
+    MOVE WS-SPECIAL-COUNT TO WS-R-SPECIAL.
+    WRITE REPORT-LINE FROM WS-REPORT-REC.
+    DISPLAY WS-REPORT-REC.
