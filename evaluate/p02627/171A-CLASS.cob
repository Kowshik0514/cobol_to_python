@@ -0,0 +1,45 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. 171A-CLASS.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+COPY "RUN-HEADER.cpy".
+01 CODE-IN            PIC X(30).
+01 IDX                PIC 9(2).
+01 WS-LEN             PIC 9(2).
+01 A                  PIC X.
+01 WS-UPPER-COUNT      PIC 9(4) VALUE 0.
+01 WS-LOWER-COUNT      PIC 9(4) VALUE 0.
+01 WS-DIGIT-COUNT      PIC 9(4) VALUE 0.
+01 WS-SPECIAL-COUNT    PIC 9(4) VALUE 0.
+
+PROCEDURE DIVISION.
+  MOVE "171A-CLASS" TO WS-RH-JOB-NAME.
+  MOVE 3 TO WS-RH-SEQ-NO.
+  COPY "RUN-HEADER-PRINT.cpy".
+
+  ACCEPT CODE-IN.
+  MOVE FUNCTION LENGTH(FUNCTION TRIM(CODE-IN)) TO WS-LEN.
+
+  PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-LEN
+      MOVE CODE-IN(IDX:1) TO A
+      IF (A >= 'A' AND A <= 'Z')
+          ADD 1 TO WS-UPPER-COUNT
+      ELSE
+          IF (A >= 'a' AND A <= 'z')
+              ADD 1 TO WS-LOWER-COUNT
+          ELSE
+              IF (A >= '0' AND A <= '9')
+                  ADD 1 TO WS-DIGIT-COUNT
+              ELSE
+                  ADD 1 TO WS-SPECIAL-COUNT
+              END-IF
+          END-IF
+      END-IF
+  END-PERFORM.
+
+  DISPLAY "UPPERCASE COUNT: " WS-UPPER-COUNT.
+  DISPLAY "LOWERCASE COUNT: " WS-LOWER-COUNT.
+  DISPLAY "DIGIT COUNT    : " WS-DIGIT-COUNT.
+  DISPLAY "SPECIAL COUNT  : " WS-SPECIAL-COUNT.
+
+  STOP RUN.
