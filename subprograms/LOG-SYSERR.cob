@@ -0,0 +1,42 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. LOG-SYSERR.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SYSERR-FILE ASSIGN TO "SYSERR.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD SYSERR-FILE.
+01 SYSERR-LINE PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 WS-FILE-STATUS PIC X(2).
+COPY "SYSERR-RECORD.cpy".
+
+LINKAGE SECTION.
+01 LS-PROGRAM-NAME PIC X(16).
+01 LS-FIELD-NAME   PIC X(16).
+01 LS-BAD-VALUE    PIC X(20).
+
+PROCEDURE DIVISION USING LS-PROGRAM-NAME LS-FIELD-NAME LS-BAD-VALUE.
+MAIN-001.
+    MOVE LS-PROGRAM-NAME TO SE-PROGRAM-NAME.
+    MOVE LS-FIELD-NAME   TO SE-FIELD-NAME.
+    MOVE LS-BAD-VALUE    TO SE-BAD-VALUE.
+    ACCEPT SE-DATE FROM DATE YYYYMMDD.
+    ACCEPT SE-TIME FROM TIME.
+
+    OPEN EXTEND SYSERR-FILE.
+    IF WS-FILE-STATUS = "35"
+        OPEN OUTPUT SYSERR-FILE
+        CLOSE SYSERR-FILE
+        OPEN EXTEND SYSERR-FILE
+    END-IF.
+    WRITE SYSERR-LINE FROM SYSERR-RECORD.
+    CLOSE SYSERR-FILE.
+
+    GOBACK.
