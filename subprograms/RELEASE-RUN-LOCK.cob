@@ -0,0 +1,46 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RELEASE-RUN-LOCK.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT RUN-LOCK-FILE ASSIGN TO "RUN-LOCK.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD RUN-LOCK-FILE.
+COPY "RUN-LOCK-RECORD.cpy".
+
+WORKING-STORAGE SECTION.
+01 WS-FILE-STATUS PIC X(2).
+01 WS-EOF         PIC X VALUE 'N'.
+01 WS-FOUND       PIC X VALUE 'N'.
+
+LINKAGE SECTION.
+01 LS-PROGRAM-NAME PIC X(20).
+
+PROCEDURE DIVISION USING LS-PROGRAM-NAME.
+MAIN-001.
+    OPEN I-O RUN-LOCK-FILE.
+    IF WS-FILE-STATUS = "35"
+        OPEN OUTPUT RUN-LOCK-FILE
+        CLOSE RUN-LOCK-FILE
+        OPEN I-O RUN-LOCK-FILE
+    END-IF.
+
+    PERFORM UNTIL WS-EOF = 'Y' OR WS-FOUND = 'Y'
+        READ RUN-LOCK-FILE
+            AT END MOVE 'Y' TO WS-EOF
+            NOT AT END
+                IF RL-PROGRAM-NAME = LS-PROGRAM-NAME
+                    MOVE 'Y' TO WS-FOUND
+                    MOVE 'N' TO RL-LOCKED
+                    REWRITE RUN-LOCK-RECORD
+                END-IF
+        END-READ
+    END-PERFORM.
+    CLOSE RUN-LOCK-FILE.
+
+    GOBACK.
