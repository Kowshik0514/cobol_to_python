@@ -0,0 +1,8 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TXN-TYPE-8.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 LS-TXN-CODE PIC 9.
+       PROCEDURE DIVISION USING LS-TXN-CODE.
+           DISPLAY "HANDLING TRANSACTION TYPE 8 FOR CODE " LS-TXN-CODE.
+           GOBACK.
