@@ -0,0 +1,67 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ACQUIRE-RUN-LOCK.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT RUN-LOCK-FILE ASSIGN TO "RUN-LOCK.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD RUN-LOCK-FILE.
+COPY "RUN-LOCK-RECORD.cpy".
+
+WORKING-STORAGE SECTION.
+01 WS-FILE-STATUS PIC X(2).
+01 WS-EOF         PIC X VALUE 'N'.
+01 WS-FOUND       PIC X VALUE 'N'.
+
+LINKAGE SECTION.
+01 LS-PROGRAM-NAME PIC X(20).
+01 LS-LOCK-RESULT  PIC X.
+
+PROCEDURE DIVISION USING LS-PROGRAM-NAME LS-LOCK-RESULT.
+MAIN-001.
+    MOVE 'N' TO LS-LOCK-RESULT.
+
+    OPEN I-O RUN-LOCK-FILE.
+    IF WS-FILE-STATUS = "35"
+        OPEN OUTPUT RUN-LOCK-FILE
+        CLOSE RUN-LOCK-FILE
+        OPEN I-O RUN-LOCK-FILE
+    END-IF.
+
+    PERFORM UNTIL WS-EOF = 'Y' OR WS-FOUND = 'Y'
+        READ RUN-LOCK-FILE
+            AT END MOVE 'Y' TO WS-EOF
+            NOT AT END
+                IF RL-PROGRAM-NAME = LS-PROGRAM-NAME
+                    MOVE 'Y' TO WS-FOUND
+                    IF RL-LOCKED = 'Y'
+                        MOVE 'N' TO LS-LOCK-RESULT
+                    ELSE
+                        MOVE 'Y' TO RL-LOCKED
+                        ACCEPT RL-LOCK-DATE FROM DATE YYYYMMDD
+                        ACCEPT RL-LOCK-TIME FROM TIME
+                        REWRITE RUN-LOCK-RECORD
+                        MOVE 'Y' TO LS-LOCK-RESULT
+                    END-IF
+                END-IF
+        END-READ
+    END-PERFORM.
+    CLOSE RUN-LOCK-FILE.
+
+    IF WS-FOUND = 'N'
+        MOVE LS-PROGRAM-NAME TO RL-PROGRAM-NAME
+        MOVE 'Y' TO RL-LOCKED
+        ACCEPT RL-LOCK-DATE FROM DATE YYYYMMDD
+        ACCEPT RL-LOCK-TIME FROM TIME
+        OPEN EXTEND RUN-LOCK-FILE
+        WRITE RUN-LOCK-RECORD
+        CLOSE RUN-LOCK-FILE
+        MOVE 'Y' TO LS-LOCK-RESULT
+    END-IF.
+
+    GOBACK.
