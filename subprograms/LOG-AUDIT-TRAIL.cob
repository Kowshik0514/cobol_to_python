@@ -0,0 +1,47 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. LOG-AUDIT-TRAIL.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDIT-TRAIL.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD AUDIT-TRAIL-FILE.
+01 AUDIT-TRAIL-LINE PIC X(100).
+
+WORKING-STORAGE SECTION.
+01 WS-FILE-STATUS PIC X(2).
+COPY "AUDIT-TRAIL-RECORD.cpy".
+
+LINKAGE SECTION.
+01 LS-PROGRAM-NAME    PIC X(20).
+01 LS-PARAGRAPH-NAME  PIC X(20).
+01 LS-FIELD-NAME      PIC X(10).
+01 LS-OLD-VALUE       PIC 9(7)V99.
+01 LS-NEW-VALUE       PIC 9(7)V99.
+
+PROCEDURE DIVISION USING LS-PROGRAM-NAME LS-PARAGRAPH-NAME
+        LS-FIELD-NAME LS-OLD-VALUE LS-NEW-VALUE.
+MAIN-001.
+    MOVE LS-PROGRAM-NAME   TO AT-PROGRAM-NAME.
+    MOVE LS-PARAGRAPH-NAME TO AT-PARAGRAPH-NAME.
+    MOVE LS-FIELD-NAME     TO AT-FIELD-NAME.
+    MOVE LS-OLD-VALUE      TO AT-OLD-VALUE.
+    MOVE LS-NEW-VALUE      TO AT-NEW-VALUE.
+    ACCEPT AT-DATE FROM DATE YYYYMMDD.
+    ACCEPT AT-TIME FROM TIME.
+
+    OPEN EXTEND AUDIT-TRAIL-FILE.
+    IF WS-FILE-STATUS = "35"
+        OPEN OUTPUT AUDIT-TRAIL-FILE
+        CLOSE AUDIT-TRAIL-FILE
+        OPEN EXTEND AUDIT-TRAIL-FILE
+    END-IF.
+    WRITE AUDIT-TRAIL-LINE FROM AUDIT-TRAIL-RECORD.
+    CLOSE AUDIT-TRAIL-FILE.
+
+    GOBACK.
