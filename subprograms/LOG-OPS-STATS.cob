@@ -0,0 +1,43 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. LOG-OPS-STATS.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OPS-STATS-FILE ASSIGN TO "OPS-STATS.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD OPS-STATS-FILE.
+COPY "OPS-STATS-RECORD.cpy".
+
+WORKING-STORAGE SECTION.
+01 WS-FILE-STATUS PIC X(2).
+
+LINKAGE SECTION.
+01 LS-PROGRAM-NAME        PIC X(20).
+01 LS-RECORDS-PROCESSED   PIC 9(7).
+01 LS-EXCEPTIONS          PIC 9(7).
+01 LS-ELAPSED-SECONDS     PIC 9(5).
+
+PROCEDURE DIVISION USING LS-PROGRAM-NAME LS-RECORDS-PROCESSED
+    LS-EXCEPTIONS LS-ELAPSED-SECONDS.
+MAIN-001.
+    MOVE LS-PROGRAM-NAME      TO OS-PROGRAM-NAME.
+    MOVE LS-RECORDS-PROCESSED TO OS-RECORDS-PROCESSED.
+    MOVE LS-EXCEPTIONS        TO OS-EXCEPTIONS.
+    MOVE LS-ELAPSED-SECONDS   TO OS-ELAPSED-SECONDS.
+    ACCEPT OS-DATE FROM DATE YYYYMMDD.
+
+    OPEN EXTEND OPS-STATS-FILE.
+    IF WS-FILE-STATUS = "35"
+        OPEN OUTPUT OPS-STATS-FILE
+        CLOSE OPS-STATS-FILE
+        OPEN EXTEND OPS-STATS-FILE
+    END-IF.
+    WRITE OPS-STATS-REC.
+    CLOSE OPS-STATS-FILE.
+
+    GOBACK.
