@@ -0,0 +1,40 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. LOG-OPERATOR-EVENT.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OPERATOR-LOG-FILE ASSIGN TO "OPERATOR-LOG.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD OPERATOR-LOG-FILE.
+01 OPERATOR-LOG-LINE PIC X(60).
+
+WORKING-STORAGE SECTION.
+01 WS-FILE-STATUS PIC X(2).
+COPY "OPERATOR-LOG-RECORD.cpy".
+
+LINKAGE SECTION.
+01 LS-OPERATOR-NAME PIC X(30).
+01 LS-EVENT-TYPE    PIC X(7).
+
+PROCEDURE DIVISION USING LS-OPERATOR-NAME LS-EVENT-TYPE.
+MAIN-001.
+    MOVE LS-OPERATOR-NAME TO OL-OPERATOR-NAME.
+    MOVE LS-EVENT-TYPE    TO OL-EVENT-TYPE.
+    ACCEPT OL-DATE FROM DATE YYYYMMDD.
+    ACCEPT OL-TIME FROM TIME.
+
+    OPEN EXTEND OPERATOR-LOG-FILE.
+    IF WS-FILE-STATUS = "35"
+        OPEN OUTPUT OPERATOR-LOG-FILE
+        CLOSE OPERATOR-LOG-FILE
+        OPEN EXTEND OPERATOR-LOG-FILE
+    END-IF.
+    WRITE OPERATOR-LOG-LINE FROM OPERATOR-LOG-RECORD.
+    CLOSE OPERATOR-LOG-FILE.
+
+    GOBACK.
