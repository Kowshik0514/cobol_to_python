@@ -0,0 +1,26 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. NUMERIC-EDIT.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 WS-TRIMMED-LEN   PIC 9(4).
+
+LINKAGE SECTION.
+01 LS-EDIT-VALUE PIC X ANY LENGTH.
+01 LS-EDIT-VALID PIC X.
+
+PROCEDURE DIVISION USING LS-EDIT-VALUE LS-EDIT-VALID.
+MAIN-001.
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(LS-EDIT-VALUE)) TO WS-TRIMMED-LEN.
+
+    IF WS-TRIMMED-LEN = 0
+        MOVE 'N' TO LS-EDIT-VALID
+    ELSE
+        IF LS-EDIT-VALUE(1:WS-TRIMMED-LEN) IS NUMERIC
+            MOVE 'Y' TO LS-EDIT-VALID
+        ELSE
+            MOVE 'N' TO LS-EDIT-VALID
+        END-IF
+    END-IF.
+
+    GOBACK.
