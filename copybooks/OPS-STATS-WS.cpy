@@ -0,0 +1,11 @@
+      *> Working storage for reporting a run's stats to the shared
+      *> OPS-STATS.DAT log. Caller moves its job name once, stamps
+      *> WS-OPS-START-TIME at the top of MAIN, and keeps
+      *> WS-OPS-RECORDS-PROCESSED / WS-OPS-EXCEPTIONS current before
+      *> COPYing OPS-STATS-LOG.cpy just before STOP RUN.
+       01 WS-OPS-PROGRAM-NAME        PIC X(20).
+       01 WS-OPS-RECORDS-PROCESSED   PIC 9(7) VALUE 0.
+       01 WS-OPS-EXCEPTIONS          PIC 9(7) VALUE 0.
+       01 WS-OPS-START-TIME          PIC 9(8).
+       01 WS-OPS-END-TIME            PIC 9(8).
+       01 WS-OPS-ELAPSED-SECONDS     PIC 9(5).
