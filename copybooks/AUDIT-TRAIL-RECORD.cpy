@@ -0,0 +1,17 @@
+      *> Shared field-level audit-trail record written by
+      *> LOG-AUDIT-TRAIL for every monetary field change in
+      *> ADD-EXAMPLE and MULTIPLY-EXAMPLE.
+       01 AUDIT-TRAIL-RECORD.
+          05 AT-PROGRAM-NAME    PIC X(20).
+          05 FILLER             PIC X(1) VALUE SPACES.
+          05 AT-PARAGRAPH-NAME  PIC X(20).
+          05 FILLER             PIC X(1) VALUE SPACES.
+          05 AT-FIELD-NAME      PIC X(10).
+          05 FILLER             PIC X(1) VALUE SPACES.
+          05 AT-OLD-VALUE       PIC 9(7)V99.
+          05 FILLER             PIC X(1) VALUE SPACES.
+          05 AT-NEW-VALUE       PIC 9(7)V99.
+          05 FILLER             PIC X(1) VALUE SPACES.
+          05 AT-DATE            PIC 9(8).
+          05 FILLER             PIC X(1) VALUE SPACES.
+          05 AT-TIME            PIC 9(8).
