@@ -0,0 +1,16 @@
+      *> Shared run-header layout printed at the top of every daily
+      *> utility program's output: run date, job name, run sequence.
+       01 WS-RUN-HEADER.
+          05 WS-RH-RUN-DATE   PIC 9(8).
+          05 FILLER           PIC X(1) VALUE SPACES.
+          05 WS-RH-JOB-NAME   PIC X(20).
+          05 FILLER           PIC X(1) VALUE SPACES.
+          05 WS-RH-SEQ-NO     PIC 9(4).
+
+       01 WS-RUN-HEADER-LINE.
+          05 FILLER           PIC X(9) VALUE "RUN DATE:".
+          05 WS-RHL-DATE      PIC 9(8).
+          05 FILLER           PIC X(6) VALUE " JOB: ".
+          05 WS-RHL-JOB       PIC X(20).
+          05 FILLER           PIC X(6) VALUE " SEQ: ".
+          05 WS-RHL-SEQ       PIC 9(4).
