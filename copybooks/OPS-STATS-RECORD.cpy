@@ -0,0 +1,12 @@
+      *> Shared end-of-day operations-stats record, one line per
+      *> program run, appended to OPS-STATS.DAT by LOG-OPS-STATS.
+       01 OPS-STATS-REC.
+          05 OS-PROGRAM-NAME        PIC X(20).
+          05 FILLER                 PIC X(1).
+          05 OS-RECORDS-PROCESSED   PIC 9(7).
+          05 FILLER                 PIC X(1).
+          05 OS-EXCEPTIONS          PIC 9(7).
+          05 FILLER                 PIC X(1).
+          05 OS-ELAPSED-SECONDS     PIC 9(5).
+          05 FILLER                 PIC X(1).
+          05 OS-DATE                PIC 9(8).
