@@ -0,0 +1,2 @@
+      *> Shared century-safe run-date field for daily report headers.
+       01 WS-RUN-DATE PIC 9(8).
