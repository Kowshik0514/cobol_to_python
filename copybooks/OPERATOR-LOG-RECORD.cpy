@@ -0,0 +1,9 @@
+      *> Shared operator session-log record written by LOG-OPERATOR-EVENT.
+       01 OPERATOR-LOG-RECORD.
+          05 OL-OPERATOR-NAME PIC X(30).
+          05 FILLER           PIC X(1) VALUE SPACES.
+          05 OL-EVENT-TYPE    PIC X(7).
+          05 FILLER           PIC X(1) VALUE SPACES.
+          05 OL-DATE          PIC 9(8).
+          05 FILLER           PIC X(1) VALUE SPACES.
+          05 OL-TIME          PIC 9(8).
