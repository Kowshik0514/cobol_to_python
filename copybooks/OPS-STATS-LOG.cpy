@@ -0,0 +1,14 @@
+      *> Computes elapsed run time from WS-OPS-START-TIME and reports
+      *> this run's stats to the shared OPS-STATS.DAT log. Does not
+      *> account for a run spanning midnight.
+           ACCEPT WS-OPS-END-TIME FROM TIME.
+           COMPUTE WS-OPS-ELAPSED-SECONDS =
+               (FUNCTION INTEGER(WS-OPS-END-TIME / 1000000) * 3600
+               + FUNCTION MOD(FUNCTION INTEGER(WS-OPS-END-TIME / 10000), 100) * 60
+               + FUNCTION MOD(FUNCTION INTEGER(WS-OPS-END-TIME / 100), 100))
+               - (FUNCTION INTEGER(WS-OPS-START-TIME / 1000000) * 3600
+               + FUNCTION MOD(FUNCTION INTEGER(WS-OPS-START-TIME / 10000), 100) * 60
+               + FUNCTION MOD(FUNCTION INTEGER(WS-OPS-START-TIME / 100), 100)).
+           CALL "LOG-OPS-STATS" USING WS-OPS-PROGRAM-NAME
+               WS-OPS-RECORDS-PROCESSED WS-OPS-EXCEPTIONS
+               WS-OPS-ELAPSED-SECONDS.
