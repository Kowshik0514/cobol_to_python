@@ -0,0 +1,12 @@
+      *> Run-parameter control record. COPY into FILE SECTION.
+       FD RUN-PARM-FILE.
+       01 RUN-PARM-REC.
+          05 RP-ENVIRONMENT   PIC X(4).
+          05 FILLER           PIC X(1).
+          05 RP-AS-OF-DATE    PIC 9(8).
+          05 FILLER           PIC X(1).
+          05 RP-RUN-MODE      PIC X(10).
+          05 FILLER           PIC X(1).
+          05 RP-NUMERIC-PARM  PIC 9(9).
+          05 FILLER           PIC X(1).
+          05 RP-NUMERIC-PARM-2 PIC 9(9).
