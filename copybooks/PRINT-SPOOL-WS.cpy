@@ -0,0 +1,28 @@
+      *> Shared print-spool working storage: page headers, page
+      *> numbers, and a trailing record-count footer for any program
+      *> that currently just DISPLAYs raw report lines.
+       01 WS-PRINT-SPOOL.
+          05 WS-PS-LINE-COUNT      PIC 9(4) VALUE 0.
+          05 WS-PS-PAGE-COUNT      PIC 9(4) VALUE 1.
+          05 WS-PS-TOTAL-LINES     PIC 9(6) VALUE 0.
+          05 WS-PS-LINES-PER-PAGE  PIC 9(4) VALUE 20.
+
+       01 WS-PRINT-REPORT-TITLE    PIC X(40) VALUE SPACES.
+       01 WS-PRINT-LINE-TEXT       PIC X(60) VALUE SPACES.
+
+      *> Output routing: "F" (the default) keeps printing to the
+      *> console/report file as before; "P" routes through
+      *> PRINTER-QUEUE.DAT; "E" routes through EMAIL-OUTBOX.DAT. Caller
+      *> sets this once, up front, and COPYs PRINT-ROUTE-SELECT.cpy and
+      *> PRINT-ROUTE-FD.cpy if it offers the P/E routes.
+       01 WS-PRINT-ROUTE           PIC X(1) VALUE "F".
+
+       01 WS-PRINT-PAGE-HEADER-LINE.
+          05 FILLER                PIC X(5) VALUE "PAGE ".
+          05 WS-PPH-PAGE           PIC ZZZ9.
+          05 FILLER                PIC X(4) VALUE SPACES.
+          05 WS-PPH-TITLE          PIC X(40).
+
+       01 WS-PRINT-FOOTER-LINE.
+          05 FILLER                PIC X(16) VALUE "RECORDS PRINTED:".
+          05 WS-PF-COUNT           PIC ZZZ,ZZ9.
