@@ -0,0 +1,11 @@
+      *> Prints the print-spool's trailing record-count footer. COPY
+      *> once at the end of the report.
+           MOVE WS-PS-TOTAL-LINES TO WS-PF-COUNT.
+           EVALUATE WS-PRINT-ROUTE
+               WHEN "P"
+                   WRITE PRINTER-QUEUE-LINE FROM WS-PRINT-FOOTER-LINE
+               WHEN "E"
+                   WRITE EMAIL-OUTBOX-LINE FROM WS-PRINT-FOOTER-LINE
+               WHEN OTHER
+                   DISPLAY WS-PRINT-FOOTER-LINE
+           END-EVALUATE.
