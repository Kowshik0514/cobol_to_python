@@ -0,0 +1,7 @@
+      *> FDs for the two alternate print-spool destinations. COPY in the
+      *> FILE SECTION alongside PRINT-ROUTE-SELECT.cpy.
+       FD PRINTER-QUEUE-FILE.
+       01 PRINTER-QUEUE-LINE PIC X(60).
+
+       FD EMAIL-OUTBOX-FILE.
+       01 EMAIL-OUTBOX-LINE  PIC X(60).
