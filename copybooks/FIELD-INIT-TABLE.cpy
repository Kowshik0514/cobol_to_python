@@ -0,0 +1,8 @@
+      *> Shared layout for the start-of-run field initialization
+      *> control file: one (field name, value) pair per record.
+       01 FIELD-INIT-TABLE.
+          05 FIELD-INIT-ENTRY OCCURS 20 TIMES
+                               INDEXED BY FI-IDX.
+             10 FI-FIELD-NAME  PIC X(20).
+             10 FI-FIELD-VALUE PIC X(30).
+       01 WS-FIELD-INIT-COUNT PIC 9(3) VALUE 0.
