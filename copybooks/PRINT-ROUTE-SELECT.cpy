@@ -0,0 +1,7 @@
+      *> File-control entries for the two alternate print-spool
+      *> destinations. COPY in FILE-CONTROL alongside PRINT-ROUTE-FD.cpy
+      *> in any program that offers P/E output routing.
+           SELECT OPTIONAL PRINTER-QUEUE-FILE ASSIGN TO "PRINTER-QUEUE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL EMAIL-OUTBOX-FILE ASSIGN TO "EMAIL-OUTBOX.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
