@@ -0,0 +1,8 @@
+      *> Working storage for the run-parameter control file. Defaults
+      *> apply when RUN-PARM.DAT is absent (normal live PROD run).
+       01 WS-RUN-PARM-EOF        PIC X VALUE 'N'.
+       01 WS-ENVIRONMENT-FLAG    PIC X(4) VALUE "PROD".
+       01 WS-AS-OF-DATE-OVERRIDE PIC 9(8) VALUE 0.
+       01 WS-RUN-MODE            PIC X(10) VALUE SPACES.
+       01 WS-NUMERIC-PARM-OVERRIDE PIC 9(9) VALUE 0.
+       01 WS-NUMERIC-PARM-2-OVERRIDE PIC 9(9) VALUE 0.
