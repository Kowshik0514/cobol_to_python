@@ -0,0 +1,22 @@
+      *> Prints one report line through the print spool, breaking to a
+      *> new page when the page fills. Caller moves the line text to
+      *> WS-PRINT-LINE-TEXT (and sets WS-PRINT-REPORT-TITLE once, up
+      *> front) before COPYing this in.
+           IF WS-PS-TOTAL-LINES = 0
+               PERFORM PRINT-SPOOL-PAGE-HEADER
+           ELSE
+               IF WS-PS-LINE-COUNT >= WS-PS-LINES-PER-PAGE
+                   ADD 1 TO WS-PS-PAGE-COUNT
+                   PERFORM PRINT-SPOOL-PAGE-HEADER
+               END-IF
+           END-IF
+           EVALUATE WS-PRINT-ROUTE
+               WHEN "P"
+                   WRITE PRINTER-QUEUE-LINE FROM WS-PRINT-LINE-TEXT
+               WHEN "E"
+                   WRITE EMAIL-OUTBOX-LINE FROM WS-PRINT-LINE-TEXT
+               WHEN OTHER
+                   DISPLAY WS-PRINT-LINE-TEXT
+           END-EVALUATE
+           ADD 1 TO WS-PS-LINE-COUNT
+           ADD 1 TO WS-PS-TOTAL-LINES.
