@@ -0,0 +1,17 @@
+      *> Paragraph form of the print-spool page header; COPY once into
+      *> the PROCEDURE DIVISION of any program that also COPYs
+      *> PRINT-SPOOL-LINE.cpy.
+       PRINT-SPOOL-PAGE-HEADER.
+           MOVE WS-PS-PAGE-COUNT TO WS-PPH-PAGE.
+           MOVE WS-PRINT-REPORT-TITLE TO WS-PPH-TITLE.
+           EVALUATE WS-PRINT-ROUTE
+               WHEN "P"
+                   WRITE PRINTER-QUEUE-LINE
+                       FROM WS-PRINT-PAGE-HEADER-LINE
+               WHEN "E"
+                   WRITE EMAIL-OUTBOX-LINE
+                       FROM WS-PRINT-PAGE-HEADER-LINE
+               WHEN OTHER
+                   DISPLAY WS-PRINT-PAGE-HEADER-LINE
+           END-EVALUATE.
+           MOVE 0 TO WS-PS-LINE-COUNT.
