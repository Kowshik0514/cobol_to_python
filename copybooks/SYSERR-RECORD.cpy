@@ -0,0 +1,11 @@
+      *> Shared central exception-log record written by LOG-SYSERR.
+       01 SYSERR-RECORD.
+          05 SE-PROGRAM-NAME  PIC X(16).
+          05 FILLER           PIC X(1) VALUE SPACES.
+          05 SE-FIELD-NAME    PIC X(16).
+          05 FILLER           PIC X(1) VALUE SPACES.
+          05 SE-BAD-VALUE     PIC X(20).
+          05 FILLER           PIC X(1) VALUE SPACES.
+          05 SE-DATE          PIC 9(8).
+          05 FILLER           PIC X(1) VALUE SPACES.
+          05 SE-TIME          PIC 9(8).
