@@ -0,0 +1,23 @@
+      *> Reads the optional RUN-PARM control record, if present, into
+      *> WS-ENVIRONMENT-FLAG / WS-AS-OF-DATE-OVERRIDE / WS-RUN-MODE /
+      *> WS-NUMERIC-PARM-OVERRIDE / WS-NUMERIC-PARM-2-OVERRIDE so a
+      *> prior day's batch can be rerun in TEST mode without faking the
+      *> system clock, and so an unattended run can supply values (e.g.
+      *> drawer count, margin percent) that would otherwise come from
+      *> an operator ACCEPT. The two numeric slots are independent so
+      *> two different steps in the same daily batch window can each
+      *> take their own override from one RUN-PARM.DAT. Caller COPYs
+      *> RUN-PARM-SELECT.cpy, RUN-PARM-FD.cpy, and RUN-PARM-WS.cpy
+      *> first.
+           OPEN INPUT RUN-PARM-FILE.
+           READ RUN-PARM-FILE
+               AT END MOVE 'Y' TO WS-RUN-PARM-EOF
+           END-READ.
+           IF WS-RUN-PARM-EOF = 'N'
+               MOVE RP-ENVIRONMENT TO WS-ENVIRONMENT-FLAG
+               MOVE RP-AS-OF-DATE TO WS-AS-OF-DATE-OVERRIDE
+               MOVE RP-RUN-MODE TO WS-RUN-MODE
+               MOVE RP-NUMERIC-PARM TO WS-NUMERIC-PARM-OVERRIDE
+               MOVE RP-NUMERIC-PARM-2 TO WS-NUMERIC-PARM-2-OVERRIDE
+           END-IF.
+           CLOSE RUN-PARM-FILE.
