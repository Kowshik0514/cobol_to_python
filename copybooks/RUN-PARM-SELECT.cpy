@@ -0,0 +1,4 @@
+      *> Optional run-parameter control file: environment flag,
+      *> as-of-date override, run mode. COPY into FILE-CONTROL.
+           SELECT OPTIONAL RUN-PARM-FILE ASSIGN TO "RUN-PARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
