@@ -0,0 +1,7 @@
+      *> Stamps and displays WS-RUN-HEADER. Caller sets WS-RH-JOB-NAME
+      *> and WS-RH-SEQ-NO before COPYing this in.
+           ACCEPT WS-RH-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RH-RUN-DATE TO WS-RHL-DATE.
+           MOVE WS-RH-JOB-NAME TO WS-RHL-JOB.
+           MOVE WS-RH-SEQ-NO TO WS-RHL-SEQ.
+           DISPLAY WS-RUN-HEADER-LINE.
