@@ -0,0 +1,4 @@
+      *> Shared run-date retrieval. ACCEPT FROM DATE only returns a
+      *> 6-digit YYMMDD value, so every daily job uses this 8-digit
+      *> form instead of guessing the century.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
