@@ -0,0 +1,10 @@
+      *> Shared batch-window lock record, one per program, read/written
+      *> by ACQUIRE-RUN-LOCK and RELEASE-RUN-LOCK in RUN-LOCK.DAT.
+       01 RUN-LOCK-RECORD.
+          05 RL-PROGRAM-NAME PIC X(20).
+          05 FILLER          PIC X(1).
+          05 RL-LOCKED       PIC X(1).
+          05 FILLER          PIC X(1).
+          05 RL-LOCK-DATE    PIC 9(8).
+          05 FILLER          PIC X(1).
+          05 RL-LOCK-TIME    PIC 9(8).
